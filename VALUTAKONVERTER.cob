@@ -0,0 +1,59 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. VALUTAKONVERTER.
+
+      *    Converts a native-currency amount to its DKK equivalent using
+      *    the maintained rate-to-DKK table in Valutakurser.txt, so any
+      *    report can show both columns next to VALUTAKODE.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT VALUTAKURSFILEIN ASSIGN TO "Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VKR-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD VALUTAKURSFILEIN.
+           01 VALUTAKURSREC.
+               02 VKR-VALUTAKODE        PIC X(3).
+               02 VKR-RATE               PIC 9(3)V9999.
+               02 VKR-EFFEKTIV-DATO      PIC 9(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VKR-STATUS             PIC X(2).
+           01 END-OF-FILE-VKR           PIC 9(1) VALUE ZEROES.
+
+           LINKAGE SECTION.
+           01 LS-VALUTAKODE             PIC X(3).
+           01 LS-BELOB                  PIC S9(7)V99.
+           01 LS-DKK-BELOB              PIC S9(9)V99.
+      *    "M" rate found and converted, "N" no rate on file for this
+      *    VALUTAKODE (LS-DKK-BELOB is set to zero).
+           01 LS-RESULT                 PIC X(1).
+
+           PROCEDURE DIVISION USING LS-VALUTAKODE LS-BELOB
+               LS-DKK-BELOB LS-RESULT.
+           MOVE "N" TO LS-RESULT.
+           MOVE ZEROES TO LS-DKK-BELOB.
+           MOVE ZEROES TO END-OF-FILE-VKR.
+
+           OPEN INPUT VALUTAKURSFILEIN.
+           IF WS-VKR-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE-VKR = 1
+                   READ VALUTAKURSFILEIN INTO VALUTAKURSREC
+                       AT END
+                           MOVE 1 TO END-OF-FILE-VKR
+                       NOT AT END
+                           IF VKR-VALUTAKODE = LS-VALUTAKODE
+                               COMPUTE LS-DKK-BELOB =
+                                   LS-BELOB * VKR-RATE
+                               MOVE "M" TO LS-RESULT
+                               MOVE 1 TO END-OF-FILE-VKR
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE VALUTAKURSFILEIN
+           END-IF.
+
+           EXIT PROGRAM.
