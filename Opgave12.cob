@@ -0,0 +1,111 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE12.
+
+      *    Produces an alphabetically ordered (EFTERNAVN, then FORNAVN)
+      *    copy of Kundeoplysninger.txt for printing a customer
+      *    directory, since the master file itself is kept in load
+      *    order and is unordered for that purpose.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *    Kunde oplysninger
+      *    Indexed on KUNDE-ID; SORT USING still reads it top to bottom.
+           SELECT KUNDEOPLFILEIN ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLINDEF.
+      *    Kunde oplysninger end
+
+      *    Sort work file, customer records ordered by name
+           SELECT NAVNESORT ASSIGN TO "Opgave12Sort.tmp".
+
+      *    Customer directory
+           SELECT KUNDEDIRFILEOUT ASSIGN TO "KundeDirectory.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KDR-STATUS.
+      *    Customer directory end
+
+           DATA DIVISION.
+           FILE SECTION.
+
+      *    Kunde oplysninger
+           FD KUNDEOPLFILEIN.
+           01 KUNDEOPLINDEF.
+               COPY "KUNDEOPL.cpy".
+      *    Kunde oplysninger end
+
+      *    Sort work file
+           SD NAVNESORT.
+           01 NAVNESORTREC.
+               COPY "KUNDEOPL.cpy".
+      *    Sort work file end
+
+      *    Customer directory
+           FD KUNDEDIRFILEOUT.
+           01 KUNDEDIRLINE               PIC X(100).
+      *    Customer directory end
+
+           WORKING-STORAGE SECTION.
+           01 WS-KDR-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 END-OF-SORT                  PIC 9(1) VALUE ZEROES.
+           01 WS-FULDENAVN                 PIC X(42) VALUE SPACES.
+           01 WS-BALANCE-ED                PIC -(6)9.99 VALUE ZEROES.
+           01 WS-DIR-LINE                  PIC X(100) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+           PERFORM PRODUCE-KUNDEDIRECTORY.
+           STOP RUN.
+
+           PRODUCE-KUNDEDIRECTORY.
+           SORT NAVNESORT
+               ON ASCENDING KEY EFTERNAVN OF NAVNESORTREC
+               ON ASCENDING KEY FORNAVN OF NAVNESORTREC
+               USING KUNDEOPLFILEIN
+               OUTPUT PROCEDURE IS SKRIV-SORTEREDE-KUNDER.
+
+           SKRIV-SORTEREDE-KUNDER.
+           OPEN OUTPUT KUNDEDIRFILEOUT.
+           IF WS-KDR-STATUS NOT = "00"
+               STRING "Open KundeDirectory.txt failed, status "
+                   WS-KDR-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM UNTIL END-OF-SORT = 1
+               RETURN NAVNESORT INTO NAVNESORTREC
+                   AT END
+                       MOVE 1 TO END-OF-SORT
+                   NOT AT END
+                       PERFORM SKRIV-DIREKTORY-LINJE
+               END-RETURN
+           END-PERFORM.
+
+           CLOSE KUNDEDIRFILEOUT.
+
+           SKRIV-DIREKTORY-LINJE.
+           MOVE SPACES TO WS-FULDENAVN.
+           STRING EFTERNAVN OF NAVNESORTREC DELIMITED BY SIZE
+               ", " DELIMITED BY SIZE
+               FORNAVN OF NAVNESORTREC DELIMITED BY SIZE
+               INTO WS-FULDENAVN.
+           MOVE BALANCE OF NAVNESORTREC TO WS-BALANCE-ED.
+
+           MOVE SPACES TO WS-DIR-LINE.
+           STRING WS-FULDENAVN DELIMITED BY SIZE
+               KUNDE-ID OF NAVNESORTREC DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               KONTONUMMER OF NAVNESORTREC DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-BALANCE-ED DELIMITED BY SIZE
+               INTO WS-DIR-LINE.
+           MOVE WS-DIR-LINE TO KUNDEDIRLINE.
+           WRITE KUNDEDIRLINE.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE12: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
