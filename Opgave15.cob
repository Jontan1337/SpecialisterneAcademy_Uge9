@@ -0,0 +1,177 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE15.
+
+      *    Month-end interest posting run. Applies the maintained rate
+      *    for each customer's VALUTAKODE (RENTESATSOPSLAG, same
+      *    lookup shape as VALUTAKONVERTER) to BALANCE in
+      *    Kundeoplysninger.txt, posts the result back to the record
+      *    and prints a posted-interest register.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *    Indexed on KUNDE-ID; this program walks the file top to
+      *    bottom and REWRITEs each record as it posts interest to it.
+           SELECT KUNDEOPLFILE ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLREC
+               FILE STATUS IS WS-KOI-STATUS.
+           SELECT RENTEREGISTEROUT ASSIGN TO "RenteRegister.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RRO-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD KUNDEOPLFILE.
+           01 KUNDEOPLREC.
+               COPY "KUNDEOPL.cpy".
+
+           FD RENTEREGISTEROUT.
+           01 RENTEREGISTERLINE            PIC X(100).
+
+           WORKING-STORAGE SECTION.
+           01 WS-KOI-STATUS                PIC X(2).
+           01 WS-RRO-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 WS-END-OF-FILE               PIC 9(1) VALUE ZEROES.
+           01 WS-RUN-DATE                  PIC 9(6) VALUE ZEROES.
+           01 WS-RUN-DATE-ED               PIC 99/99/99 VALUE ZEROES.
+
+           01 WS-RENTESATS                 PIC 9(2)V9(4) VALUE ZEROES.
+           01 WS-RENTESATS-ED              PIC Z9.9999 VALUE ZEROES.
+           01 WS-RENTE-RESULT              PIC X(1) VALUE SPACES.
+
+           01 WS-OLD-BALANCE               PIC S9(7)V99 VALUE ZEROES.
+           01 WS-OLD-BALANCE-ED            PIC -(6)9.99 VALUE ZEROES.
+           01 WS-RENTEBELOB                PIC S9(7)V99 VALUE ZEROES.
+           01 WS-RENTEBELOB-ED             PIC -(6)9.99 VALUE ZEROES.
+           01 WS-NEW-BALANCE-ED            PIC -(6)9.99 VALUE ZEROES.
+
+           01 WS-PROGRAM-NAME              PIC X(8) VALUE "OPGAVE15".
+           01 WS-AUDIT-RESULT               PIC X(1) VALUE SPACES.
+
+           01 WS-CTL-KUNDE-COUNT           PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-KUNDE-COUNT-ED        PIC ZZZZ9 VALUE ZEROES.
+           01 WS-CTL-TOTAL-RENTE           PIC S9(9)V99 VALUE ZEROES.
+           01 WS-CTL-TOTAL-RENTE-ED        PIC -(8)9.99 VALUE ZEROES.
+
+           01 WS-RAPPORT-LINE              PIC X(100) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+           PERFORM TILSKRIV-RENTE.
+           STOP RUN.
+
+           TILSKRIV-RENTE.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-ED.
+
+           OPEN I-O KUNDEOPLFILE.
+           IF WS-KOI-STATUS NOT = "00"
+               OPEN OUTPUT KUNDEOPLFILE
+           END-IF.
+           IF WS-KOI-STATUS NOT = "00"
+               STRING "Open Kundeoplysninger.txt failed, status "
+                   WS-KOI-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+           OPEN OUTPUT RENTEREGISTEROUT.
+           IF WS-RRO-STATUS NOT = "00"
+               STRING "Open RenteRegister.txt failed, status "
+                   WS-RRO-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM WRITE-REGISTER-HEADING.
+
+           PERFORM UNTIL WS-END-OF-FILE = 1
+               READ KUNDEOPLFILE
+                   AT END
+                       MOVE 1 TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM TILSKRIV-RENTE-FOR-KUNDE
+               END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-REGISTER-TOTAL.
+
+           CLOSE KUNDEOPLFILE.
+           CLOSE RENTEREGISTEROUT.
+
+           TILSKRIV-RENTE-FOR-KUNDE.
+           MOVE BALANCE IN KUNDEOPLREC TO WS-OLD-BALANCE.
+           CALL "RENTESATSOPSLAG" USING
+               VALUTAKODE IN KUNDEOPLREC
+               WS-RENTESATS
+               WS-RENTE-RESULT.
+
+           IF WS-RENTE-RESULT = "M"
+               COMPUTE WS-RENTEBELOB ROUNDED =
+                   WS-OLD-BALANCE * WS-RENTESATS / 100
+               COMPUTE BALANCE IN KUNDEOPLREC =
+                   WS-OLD-BALANCE + WS-RENTEBELOB
+               REWRITE KUNDEOPLREC
+               CALL "AUDITLOG" USING WS-PROGRAM-NAME
+                   KUNDE-ID IN KUNDEOPLREC
+                   WS-OLD-BALANCE BALANCE IN KUNDEOPLREC
+                   WS-AUDIT-RESULT
+               PERFORM WRITE-REGISTER-LINE
+               ADD 1 TO WS-CTL-KUNDE-COUNT
+               ADD WS-RENTEBELOB TO WS-CTL-TOTAL-RENTE
+           ELSE
+               DISPLAY "ADVARSEL: Ingen rentesats for VALUTAKODE "
+                   VALUTAKODE IN KUNDEOPLREC ", KUNDE-ID "
+                   KUNDE-ID IN KUNDEOPLREC " sprunget over"
+           END-IF.
+
+           WRITE-REGISTER-HEADING.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "RENTETILSKRIVNING - KORT PR. " WS-RUN-DATE-ED
+               DELIMITED BY SIZE INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RENTEREGISTERLINE.
+           WRITE RENTEREGISTERLINE.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "KUNDE-ID   GAMMEL SALDO   SATS%    RENTE"
+               "        NY SALDO"
+               DELIMITED BY SIZE INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RENTEREGISTERLINE.
+           WRITE RENTEREGISTERLINE.
+
+           WRITE-REGISTER-LINE.
+           MOVE WS-OLD-BALANCE TO WS-OLD-BALANCE-ED.
+           MOVE WS-RENTESATS TO WS-RENTESATS-ED.
+           MOVE WS-RENTEBELOB TO WS-RENTEBELOB-ED.
+           MOVE BALANCE IN KUNDEOPLREC TO WS-NEW-BALANCE-ED.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING KUNDE-ID IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-OLD-BALANCE-ED DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RENTESATS-ED DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RENTEBELOB-ED DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-NEW-BALANCE-ED DELIMITED BY SIZE
+               INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RENTEREGISTERLINE.
+           WRITE RENTEREGISTERLINE.
+
+           WRITE-REGISTER-TOTAL.
+           MOVE WS-CTL-KUNDE-COUNT TO WS-CTL-KUNDE-COUNT-ED.
+           MOVE WS-CTL-TOTAL-RENTE TO WS-CTL-TOTAL-RENTE-ED.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "KUNDER RENTEBEREGNET: " DELIMITED BY SIZE
+               WS-CTL-KUNDE-COUNT-ED DELIMITED BY SIZE
+               "   TOTAL RENTE POSTERET: " DELIMITED BY SIZE
+               WS-CTL-TOTAL-RENTE-ED DELIMITED BY SIZE
+               INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RENTEREGISTERLINE.
+           WRITE RENTEREGISTERLINE.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE15: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
