@@ -0,0 +1,57 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. POSTNRVALIDER.
+
+      *    Checks a POSTNR/BY-X pair against the Postnumre.txt reference
+      *    table. Callable from any program that has loaded a customer
+      *    address, e.g. Opgave6's load and Opgave8's FORMAT-BY.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT POSTNRFILEIN ASSIGN TO "Postnumre.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PNR-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD POSTNRFILEIN.
+           01 POSTNRREC.
+               02 PNR-POSTNR            PIC X(4).
+               02 PNR-BY-X              PIC X(20).
+
+           WORKING-STORAGE SECTION.
+           01 WS-PNR-STATUS             PIC X(2).
+           01 END-OF-FILE-PNR           PIC 9(1) VALUE ZEROES.
+
+           LINKAGE SECTION.
+           01 LS-POSTNR                 PIC X(4).
+           01 LS-BY-X                   PIC X(20).
+      *    "M" postnr found and city matches, "U" postnr found but city
+      *    does not match, "N" postnr not found in the reference table.
+           01 LS-RESULT                 PIC X(1).
+
+           PROCEDURE DIVISION USING LS-POSTNR LS-BY-X LS-RESULT.
+           MOVE "N" TO LS-RESULT.
+           MOVE ZEROES TO END-OF-FILE-PNR.
+
+           OPEN INPUT POSTNRFILEIN.
+           IF WS-PNR-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE-PNR = 1
+                   READ POSTNRFILEIN INTO POSTNRREC
+                       AT END
+                           MOVE 1 TO END-OF-FILE-PNR
+                       NOT AT END
+                           IF PNR-POSTNR = LS-POSTNR
+                               IF PNR-BY-X = LS-BY-X
+                                   MOVE "M" TO LS-RESULT
+                               ELSE
+                                   MOVE "U" TO LS-RESULT
+                               END-IF
+                               MOVE 1 TO END-OF-FILE-PNR
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE POSTNRFILEIN
+           END-IF.
+
+           EXIT PROGRAM.
