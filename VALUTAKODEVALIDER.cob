@@ -0,0 +1,66 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. VALUTAKODEVALIDER.
+
+      *    Checks a VALUTAKODE is a well-formed ISO 4217 code (three
+      *    upper-case letters) and, since a made-up-but-well-formed
+      *    code is still no good to us, that it is one of the
+      *    currencies this system actually carries a rate for -
+      *    reusing the same maintained Valutakurser.txt table
+      *    VALUTAKONVERTER already scans.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT VALUTAKURSFILEIN ASSIGN TO "Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VKR-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD VALUTAKURSFILEIN.
+           01 VALUTAKURSREC.
+               02 VKR-VALUTAKODE        PIC X(3).
+               02 VKR-RATE               PIC 9(3)V9999.
+               02 VKR-EFFEKTIV-DATO      PIC 9(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VKR-STATUS             PIC X(2).
+           01 END-OF-FILE-VKR           PIC 9(1) VALUE ZEROES.
+           01 WS-FUNDET                 PIC X(1) VALUE "N".
+
+           LINKAGE SECTION.
+           01 LS-VALUTAKODE             PIC X(3).
+      *    "M" well-formed and a known rate exists, "U" fails either
+      *    check.
+           01 LS-RESULT                 PIC X(1).
+
+           PROCEDURE DIVISION USING LS-VALUTAKODE LS-RESULT.
+           MOVE "U" TO LS-RESULT.
+
+           IF LS-VALUTAKODE IS NOT ALPHABETIC-UPPER
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE ZEROES TO END-OF-FILE-VKR.
+           MOVE "N" TO WS-FUNDET.
+           OPEN INPUT VALUTAKURSFILEIN.
+           IF WS-VKR-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE-VKR = 1
+                   READ VALUTAKURSFILEIN INTO VALUTAKURSREC
+                       AT END
+                           MOVE 1 TO END-OF-FILE-VKR
+                       NOT AT END
+                           IF VKR-VALUTAKODE = LS-VALUTAKODE
+                               MOVE "J" TO WS-FUNDET
+                               MOVE 1 TO END-OF-FILE-VKR
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE VALUTAKURSFILEIN
+           END-IF.
+
+           IF WS-FUNDET = "J"
+               MOVE "M" TO LS-RESULT
+           END-IF.
+
+           EXIT PROGRAM.
