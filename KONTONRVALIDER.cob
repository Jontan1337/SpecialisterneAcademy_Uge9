@@ -0,0 +1,58 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. KONTONRVALIDER.
+
+      *    Structured KONTONUMMER check. Since sample data mixes
+      *    IBAN-style numbers (two-letter country code, e.g.
+      *    "DK12345678912345") with plain Danish domestic account
+      *    numbers, this decides which shape applies before checking
+      *    it: a leading two-letter code is handed to IBANVALIDER for
+      *    its MOD-97 checksum, otherwise the number must be all
+      *    digits and long enough to be a reg. number plus account
+      *    number.
+
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-IX                        PIC 9(3) VALUE ZEROES.
+           01 WS-KONTO-LEN                 PIC 9(3) VALUE ZEROES.
+           01 WS-DOMESTIC-OK               PIC X(1) VALUE "J".
+
+           LINKAGE SECTION.
+           01 LS-KONTONUMMER               PIC X(20).
+      *    "I" number was checked as IBAN, "D" checked as domestic.
+           01 LS-FORMAT-TYPE               PIC X(1).
+      *    "M" well-formed for its format, "U" fails the check.
+           01 LS-RESULT                    PIC X(1).
+
+           PROCEDURE DIVISION USING LS-KONTONUMMER LS-FORMAT-TYPE
+               LS-RESULT.
+           MOVE "M" TO LS-RESULT.
+
+           IF LS-KONTONUMMER(1:2) IS ALPHABETIC
+               MOVE "I" TO LS-FORMAT-TYPE
+               CALL "IBANVALIDER" USING LS-KONTONUMMER LS-RESULT
+           ELSE
+               MOVE "D" TO LS-FORMAT-TYPE
+               PERFORM SCAN-KONTO-LENGTH
+               MOVE "J" TO WS-DOMESTIC-OK
+               PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > WS-KONTO-LEN
+                   IF LS-KONTONUMMER(WS-IX:1) NOT NUMERIC
+                       MOVE "N" TO WS-DOMESTIC-OK
+                   END-IF
+               END-PERFORM
+               IF WS-KONTO-LEN < 8 OR WS-DOMESTIC-OK = "N"
+                   MOVE "U" TO LS-RESULT
+               END-IF
+           END-IF.
+
+           EXIT PROGRAM.
+
+      *    Length excluding trailing spaces.
+           SCAN-KONTO-LENGTH.
+           MOVE ZEROES TO WS-KONTO-LEN.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > LENGTH OF LS-KONTONUMMER
+               IF LS-KONTONUMMER(WS-IX:1) NOT = SPACE
+                   MOVE WS-IX TO WS-KONTO-LEN
+               END-IF
+           END-PERFORM.
