@@ -3,10 +3,12 @@
                02 FORNAVN              PIC X(20) VALUE SPACES.
                02 EFTERNAVN            PIC X(20) VALUE SPACES.
                02 KONTONUMMER          PIC X(20) VALUE SPACES.
-               02 BALANCE              PIC 9(7)V99 VALUE ZEROES.
+               02 BALANCE              PIC S9(7)V99 VALUE ZEROES.
+               02 OVERDRAFT-LIMIT      PIC 9(7)V99 VALUE ZEROES.
                02 VALUTAKODE           PIC X(3) VALUE SPACES.
                02 ADDRESSE.
                    03 VEJNAVN          PIC X(30).
+                   03 ADRESSE-LINJE-2  PIC X(30) VALUE SPACES.
                    03 HUSNR            PIC X(5).
                    03 ETAGE            PIC X(5).
                    03 SIDE             PIC X(5).
@@ -14,5 +16,6 @@
                    03 POSTNR           PIC X(4).
                    03 LANDE-KODE       PIC X(2).
                02 INFO.
-                   03 TELEFON          PIC X(8).
+                   03 TELEFON-LANDEKODE PIC X(4) VALUE SPACES.
+                   03 TELEFON          PIC X(15) VALUE SPACES.
                    03 EMAIL            PIC X(50).
