@@ -0,0 +1,222 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE11.
+
+      *    Menu-driven maintenance of Kundeoplysninger.txt - add,
+      *    change or delete a customer record from the terminal instead
+      *    of re-keying a demo block of MOVE statements in a program.
+      *    The file is indexed on KUNDE-ID, so each add/change/delete
+      *    is applied directly against the matching record instead of
+      *    rewriting the whole file.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT KUNDEOPLFILE ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLREC
+               FILE STATUS IS WS-KOI-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD KUNDEOPLFILE.
+           01 KUNDEOPLREC.
+               COPY "KUNDEOPL.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-KOI-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 WS-MENU-VALG                 PIC X(1) VALUE SPACES.
+              88 WS-VALG-TILFOJ            VALUE "A".
+              88 WS-VALG-AENDRE            VALUE "C".
+              88 WS-VALG-SLET              VALUE "D".
+              88 WS-VALG-AFSLUT            VALUE "X".
+
+           01 WS-NYT-KUNDEOPL.
+               COPY "KUNDEOPL.cpy".
+
+           01 WS-FOUND-SWITCH              PIC X(1) VALUE "N".
+              88 WS-RECORD-FUNDET          VALUE "Y".
+
+           01 WS-OLD-BALANCE               PIC S9(7)V99 VALUE ZEROES.
+           01 WS-PROGRAM-NAME              PIC X(8) VALUE "OPGAVE11".
+           01 WS-AUDIT-RESULT              PIC X(1) VALUE SPACES.
+           01 WS-BEKRAEFT                  PIC X(1) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+           PERFORM UNTIL WS-VALG-AFSLUT
+               PERFORM VIS-MENU
+               PERFORM UNTIL WS-VALG-TILFOJ OR WS-VALG-AENDRE
+                   OR WS-VALG-SLET OR WS-VALG-AFSLUT
+                   DISPLAY "Ugyldigt valg, proev igen."
+                   PERFORM VIS-MENU
+               END-PERFORM
+               EVALUATE TRUE
+                   WHEN WS-VALG-TILFOJ
+                       PERFORM TILFOJ-KUNDE
+                   WHEN WS-VALG-AENDRE
+                       PERFORM AENDRE-KUNDE
+                   WHEN WS-VALG-SLET
+                       PERFORM SLET-KUNDE
+                   WHEN WS-VALG-AFSLUT
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+           VIS-MENU.
+           DISPLAY " ".
+           DISPLAY "KUNDE VEDLIGEHOLDELSE".
+           DISPLAY "A - Tilfoej ny kunde".
+           DISPLAY "C - Aendre eksisterende kunde".
+           DISPLAY "D - Slet kunde".
+           DISPLAY "X - Afslut".
+           DISPLAY "Valg: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-VALG.
+
+           ACCEPT-KUNDEOPL-FELTER.
+           MOVE SPACES TO WS-NYT-KUNDEOPL.
+           DISPLAY "KUNDE-ID (10 cifre): " WITH NO ADVANCING.
+           ACCEPT KUNDE-ID IN WS-NYT-KUNDEOPL.
+           DISPLAY "FORNAVN: " WITH NO ADVANCING.
+           ACCEPT FORNAVN IN WS-NYT-KUNDEOPL.
+           DISPLAY "EFTERNAVN: " WITH NO ADVANCING.
+           ACCEPT EFTERNAVN IN WS-NYT-KUNDEOPL.
+           DISPLAY "KONTONUMMER: " WITH NO ADVANCING.
+           ACCEPT KONTONUMMER IN WS-NYT-KUNDEOPL.
+           DISPLAY "BALANCE: " WITH NO ADVANCING.
+           ACCEPT BALANCE IN WS-NYT-KUNDEOPL.
+           DISPLAY "OVERDRAFT-LIMIT: " WITH NO ADVANCING.
+           ACCEPT OVERDRAFT-LIMIT IN WS-NYT-KUNDEOPL.
+           DISPLAY "VALUTAKODE: " WITH NO ADVANCING.
+           ACCEPT VALUTAKODE IN WS-NYT-KUNDEOPL.
+           DISPLAY "VEJNAVN: " WITH NO ADVANCING.
+           ACCEPT VEJNAVN IN WS-NYT-KUNDEOPL.
+           DISPLAY "ADRESSE-LINJE-2 (evt. c/o, firmanavn): " WITH NO
+               ADVANCING.
+           ACCEPT ADRESSE-LINJE-2 IN WS-NYT-KUNDEOPL.
+           DISPLAY "HUSNR: " WITH NO ADVANCING.
+           ACCEPT HUSNR IN WS-NYT-KUNDEOPL.
+           DISPLAY "ETAGE: " WITH NO ADVANCING.
+           ACCEPT ETAGE IN WS-NYT-KUNDEOPL.
+           DISPLAY "SIDE: " WITH NO ADVANCING.
+           ACCEPT SIDE IN WS-NYT-KUNDEOPL.
+           DISPLAY "BY-X: " WITH NO ADVANCING.
+           ACCEPT BY-X IN WS-NYT-KUNDEOPL.
+           DISPLAY "POSTNR: " WITH NO ADVANCING.
+           ACCEPT POSTNR IN WS-NYT-KUNDEOPL.
+           DISPLAY "LANDE-KODE: " WITH NO ADVANCING.
+           ACCEPT LANDE-KODE IN WS-NYT-KUNDEOPL.
+           DISPLAY "TELEFON-LANDEKODE (f.eks. 0045): " WITH NO
+               ADVANCING.
+           ACCEPT TELEFON-LANDEKODE IN WS-NYT-KUNDEOPL.
+           DISPLAY "TELEFON: " WITH NO ADVANCING.
+           ACCEPT TELEFON IN WS-NYT-KUNDEOPL.
+           DISPLAY "EMAIL: " WITH NO ADVANCING.
+           ACCEPT EMAIL IN WS-NYT-KUNDEOPL.
+
+           VIS-BEKRAEFTELSESSKAERM.
+           DISPLAY " ".
+           DISPLAY "BEKRAEFT FOELGENDE OPLYSNINGER:".
+           DISPLAY WS-NYT-KUNDEOPL.
+           DISPLAY "Godkend (J/N): " WITH NO ADVANCING.
+           ACCEPT WS-BEKRAEFT.
+
+           TILFOJ-KUNDE.
+           PERFORM ACCEPT-KUNDEOPL-FELTER.
+           PERFORM VIS-BEKRAEFTELSESSKAERM.
+           IF WS-BEKRAEFT = "J" OR WS-BEKRAEFT = "j"
+               PERFORM ABN-KUNDEOPLFIL-IO
+               MOVE WS-NYT-KUNDEOPL TO KUNDEOPLREC
+               WRITE KUNDEOPLREC
+                   INVALID KEY
+                       DISPLAY "KUNDE-ID findes allerede - "
+                           "intet tilfoejet."
+                   NOT INVALID KEY
+                       MOVE ZEROES TO WS-OLD-BALANCE
+                       CALL "AUDITLOG" USING WS-PROGRAM-NAME
+                           KUNDE-ID IN WS-NYT-KUNDEOPL
+                           WS-OLD-BALANCE BALANCE IN WS-NYT-KUNDEOPL
+                           WS-AUDIT-RESULT
+                       DISPLAY "Kunde tilfoejet."
+               END-WRITE
+               CLOSE KUNDEOPLFILE
+           ELSE
+               DISPLAY "Annulleret."
+           END-IF.
+
+           AENDRE-KUNDE.
+           PERFORM ACCEPT-KUNDEOPL-FELTER.
+           PERFORM VIS-BEKRAEFTELSESSKAERM.
+           IF WS-BEKRAEFT = "J" OR WS-BEKRAEFT = "j"
+               PERFORM ABN-KUNDEOPLFIL-IO
+               PERFORM LAES-KUNDEOPLREC-PAA-NOEGLE
+               IF WS-RECORD-FUNDET
+                   MOVE BALANCE IN KUNDEOPLREC TO WS-OLD-BALANCE
+                   CALL "AUDITLOG" USING WS-PROGRAM-NAME
+                       KUNDE-ID IN WS-NYT-KUNDEOPL
+                       WS-OLD-BALANCE BALANCE IN WS-NYT-KUNDEOPL
+                       WS-AUDIT-RESULT
+                   MOVE WS-NYT-KUNDEOPL TO KUNDEOPLREC
+                   REWRITE KUNDEOPLREC
+                   DISPLAY "Kunde aendret."
+               ELSE
+                   DISPLAY "KUNDE-ID ikke fundet - intet aendret."
+               END-IF
+               CLOSE KUNDEOPLFILE
+           ELSE
+               DISPLAY "Annulleret."
+           END-IF.
+
+           SLET-KUNDE.
+           MOVE SPACES TO WS-NYT-KUNDEOPL.
+           DISPLAY "KUNDE-ID der skal slettes: " WITH NO ADVANCING.
+           ACCEPT KUNDE-ID IN WS-NYT-KUNDEOPL.
+           DISPLAY "Godkend sletning (J/N): " WITH NO ADVANCING.
+           ACCEPT WS-BEKRAEFT.
+           IF WS-BEKRAEFT = "J" OR WS-BEKRAEFT = "j"
+               PERFORM ABN-KUNDEOPLFIL-IO
+               PERFORM LAES-KUNDEOPLREC-PAA-NOEGLE
+               IF WS-RECORD-FUNDET
+                   DELETE KUNDEOPLFILE RECORD
+                   DISPLAY "Kunde slettet."
+               ELSE
+                   DISPLAY "KUNDE-ID ikke fundet - intet slettet."
+               END-IF
+               CLOSE KUNDEOPLFILE
+           ELSE
+               DISPLAY "Annulleret."
+           END-IF.
+
+      *    First maintenance run of the day may find no file yet - same
+      *    "open output if it isn't there" fallback as Opgave16 uses
+      *    for BalanceSnapshot.txt.
+           ABN-KUNDEOPLFIL-IO.
+           OPEN I-O KUNDEOPLFILE.
+           IF WS-KOI-STATUS NOT = "00"
+               OPEN OUTPUT KUNDEOPLFILE
+           END-IF.
+           IF WS-KOI-STATUS NOT = "00"
+               STRING "Open Kundeoplysninger.txt failed, status "
+                   WS-KOI-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+      *    Direct read on KUNDE-ID instead of a full-file scan - the
+      *    payoff of moving Kundeoplysninger.txt to an indexed file.
+           LAES-KUNDEOPLREC-PAA-NOEGLE.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           MOVE KUNDE-ID IN WS-NYT-KUNDEOPL TO KUNDE-ID IN KUNDEOPLREC.
+           READ KUNDEOPLFILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-SWITCH
+           END-READ.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE11: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
