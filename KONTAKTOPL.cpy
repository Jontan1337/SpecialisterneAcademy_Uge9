@@ -0,0 +1,8 @@
+
+               02 KT-KUNDE-ID          PIC X(10) VALUE SPACES.
+               02 KT-KONTAKT-TYPE      PIC X(1) VALUE SPACES.
+                  88 KT-ER-TELEFON     VALUE "P".
+                  88 KT-ER-EMAIL       VALUE "E".
+               02 KT-TELEFON-LANDEKODE PIC X(4) VALUE SPACES.
+               02 KT-TELEFON           PIC X(15) VALUE SPACES.
+               02 KT-EMAIL             PIC X(50) VALUE SPACES.
