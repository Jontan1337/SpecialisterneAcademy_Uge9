@@ -0,0 +1,167 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE14.
+
+      *    Applies change-of-address transactions from
+      *    AdresseAendringer.txt against Kundeoplysninger.txt, so a
+      *    simple move doesn't require re-keying the whole customer
+      *    record the way Opgave11's maintenance screen does. The
+      *    customer file is indexed on KUNDE-ID, so each transaction is
+      *    applied with a direct READ/REWRITE instead of a full-file
+      *    scan; the old and new address are logged to
+      *    AdresseHistorik.txt before the change is written.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT KUNDEOPLFILE ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLREC
+               FILE STATUS IS WS-KOI-STATUS.
+           SELECT ADRESSEAENDRINGFILE ASSIGN TO "AdresseAendringer.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AAE-STATUS.
+           SELECT ADRESSEHISTORIKFILE ASSIGN TO "AdresseHistorik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AHI-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD KUNDEOPLFILE.
+           01 KUNDEOPLREC.
+               COPY "KUNDEOPL.cpy".
+
+           FD ADRESSEAENDRINGFILE.
+           01 ADRESSEAENDRINGREC.
+               COPY "ADRESSETRANS.cpy".
+
+           FD ADRESSEHISTORIKFILE.
+           01 ADRESSEHISTORIKLINE          PIC X(160).
+
+           WORKING-STORAGE SECTION.
+           01 WS-KOI-STATUS                PIC X(2).
+           01 WS-AAE-STATUS                PIC X(2).
+           01 WS-AHI-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 WS-END-OF-FILE-AAE           PIC 9(1) VALUE ZEROES.
+
+           01 WS-FOUND-SWITCH              PIC X(1) VALUE "N".
+              88 WS-RECORD-FUNDET          VALUE "Y".
+
+           01 WS-HIST-DATE                 PIC 9(6) VALUE ZEROES.
+           01 WS-HIST-DATE-ED              PIC 99/99/99 VALUE ZEROES.
+           01 WS-HISTORIK-LINE             PIC X(160) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+           PERFORM BEHANDLE-ADRESSEAENDRINGER.
+           STOP RUN.
+
+           BEHANDLE-ADRESSEAENDRINGER.
+           OPEN INPUT ADRESSEAENDRINGFILE.
+           IF WS-AAE-STATUS NOT = "00"
+               STRING "Open AdresseAendringer.txt failed, status "
+                   WS-AAE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+           OPEN I-O KUNDEOPLFILE.
+           IF WS-KOI-STATUS NOT = "00"
+               OPEN OUTPUT KUNDEOPLFILE
+           END-IF.
+           IF WS-KOI-STATUS NOT = "00"
+               STRING "Open Kundeoplysninger.txt failed, status "
+                   WS-KOI-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE-AAE = 1
+               READ ADRESSEAENDRINGFILE INTO ADRESSEAENDRINGREC
+                   AT END
+                       MOVE 1 TO WS-END-OF-FILE-AAE
+                   NOT AT END
+                       PERFORM ANVEND-EN-ADRESSEAENDRING
+               END-READ
+           END-PERFORM.
+
+           CLOSE ADRESSEAENDRINGFILE.
+           CLOSE KUNDEOPLFILE.
+
+      *    Direct read/rewrite on KUNDE-ID instead of a full-file scan
+      *    - the payoff of Kundeoplysninger.txt being indexed.
+           ANVEND-EN-ADRESSEAENDRING.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           MOVE AT-KUNDE-ID IN ADRESSEAENDRINGREC TO KUNDE-ID
+               IN KUNDEOPLREC.
+           READ KUNDEOPLFILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-SWITCH
+                   PERFORM LOG-ADRESSEAENDRING
+                   MOVE AT-VEJNAVN IN ADRESSEAENDRINGREC
+                       TO VEJNAVN IN KUNDEOPLREC
+                   MOVE AT-ADRESSE-LINJE-2 IN ADRESSEAENDRINGREC
+                       TO ADRESSE-LINJE-2 IN KUNDEOPLREC
+                   MOVE AT-HUSNR IN ADRESSEAENDRINGREC
+                       TO HUSNR IN KUNDEOPLREC
+                   MOVE AT-ETAGE IN ADRESSEAENDRINGREC
+                       TO ETAGE IN KUNDEOPLREC
+                   MOVE AT-SIDE IN ADRESSEAENDRINGREC
+                       TO SIDE IN KUNDEOPLREC
+                   MOVE AT-BY-X IN ADRESSEAENDRINGREC
+                       TO BY-X IN KUNDEOPLREC
+                   MOVE AT-POSTNR IN ADRESSEAENDRINGREC
+                       TO POSTNR IN KUNDEOPLREC
+                   MOVE AT-LANDE-KODE IN ADRESSEAENDRINGREC
+                       TO LANDE-KODE IN KUNDEOPLREC
+                   REWRITE KUNDEOPLREC
+           END-READ.
+
+           IF NOT WS-RECORD-FUNDET
+               DISPLAY "ADVARSEL: KUNDE-ID "
+                   AT-KUNDE-ID IN ADRESSEAENDRINGREC
+                   " ikke fundet, adresseaendring ignoreret"
+           END-IF.
+
+      *    Logs the old (still in KUNDEOPLREC) and new (in
+      *    ADRESSEAENDRINGREC) address before the new values are
+      *    written over the old ones.
+           LOG-ADRESSEAENDRING.
+           ACCEPT WS-HIST-DATE FROM DATE.
+           MOVE WS-HIST-DATE TO WS-HIST-DATE-ED.
+           MOVE SPACES TO WS-HISTORIK-LINE.
+           STRING WS-HIST-DATE-ED DELIMITED BY SIZE
+               " KUNDE-ID:" DELIMITED BY SIZE
+               KUNDE-ID IN KUNDEOPLREC DELIMITED BY SIZE
+               " GAMMEL:" DELIMITED BY SIZE
+               VEJNAVN IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               HUSNR IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               POSTNR IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               BY-X IN KUNDEOPLREC DELIMITED BY SIZE
+               " NY:" DELIMITED BY SIZE
+               AT-VEJNAVN IN ADRESSEAENDRINGREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AT-HUSNR IN ADRESSEAENDRINGREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AT-POSTNR IN ADRESSEAENDRINGREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AT-BY-X IN ADRESSEAENDRINGREC DELIMITED BY SIZE
+               INTO WS-HISTORIK-LINE.
+
+           OPEN EXTEND ADRESSEHISTORIKFILE.
+           IF WS-AHI-STATUS = "35"
+               OPEN OUTPUT ADRESSEHISTORIKFILE
+           END-IF.
+           MOVE WS-HISTORIK-LINE TO ADRESSEHISTORIKLINE.
+           WRITE ADRESSEHISTORIKLINE.
+           CLOSE ADRESSEHISTORIKFILE.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE14: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
