@@ -0,0 +1,75 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. AUDITLOG.
+
+      *    Appends one line to AUDIT.txt for every balance-changing
+      *    step in the system, so a disputed balance can be traced back
+      *    through its history instead of just today's snapshot.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT AUDITFILEOUT ASSIGN TO "AUDIT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD AUDITFILEOUT.
+           01 AUDITLINE                    PIC X(100).
+
+           WORKING-STORAGE SECTION.
+           01 WS-AUD-STATUS                PIC X(2).
+
+           01 WS-AUDIT-DATE                PIC 9(6) VALUE ZEROES.
+           01 WS-AUDIT-DATE-ED             PIC 99/99/99 VALUE ZEROES.
+           01 WS-AUDIT-TIME                PIC 9(8) VALUE ZEROES.
+
+           01 WS-OLD-BALANCE-ED            PIC -(6)9.99 VALUE ZEROES.
+           01 WS-NEW-BALANCE-ED            PIC -(6)9.99 VALUE ZEROES.
+           01 WS-AUDIT-LINE                PIC X(100) VALUE SPACES.
+
+           LINKAGE SECTION.
+           01 LS-PROGRAM-NAME              PIC X(8).
+           01 LS-KUNDE-ID                  PIC X(10).
+           01 LS-OLD-BALANCE               PIC S9(7)V99.
+           01 LS-NEW-BALANCE               PIC S9(7)V99.
+      *    "M" logged OK, "U" AUDIT.txt could not be opened/written.
+           01 LS-RESULT                    PIC X(1).
+
+           PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-KUNDE-ID
+               LS-OLD-BALANCE LS-NEW-BALANCE LS-RESULT.
+           MOVE "M" TO LS-RESULT.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE.
+           MOVE WS-AUDIT-DATE TO WS-AUDIT-DATE-ED.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE LS-OLD-BALANCE TO WS-OLD-BALANCE-ED.
+           MOVE LS-NEW-BALANCE TO WS-NEW-BALANCE-ED.
+
+           OPEN EXTEND AUDITFILEOUT.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDITFILEOUT
+           END-IF.
+
+           IF WS-AUD-STATUS NOT = "00"
+               MOVE "U" TO LS-RESULT
+           ELSE
+               MOVE SPACES TO WS-AUDIT-LINE
+               STRING WS-AUDIT-DATE-ED DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-AUDIT-TIME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   LS-PROGRAM-NAME DELIMITED BY SIZE
+                   " KUNDE-ID:" DELIMITED BY SIZE
+                   LS-KUNDE-ID DELIMITED BY SIZE
+                   " OLD-BALANCE:" DELIMITED BY SIZE
+                   WS-OLD-BALANCE-ED DELIMITED BY SIZE
+                   " NEW-BALANCE:" DELIMITED BY SIZE
+                   WS-NEW-BALANCE-ED DELIMITED BY SIZE
+                   INTO WS-AUDIT-LINE
+               MOVE WS-AUDIT-LINE TO AUDITLINE
+               WRITE AUDITLINE
+               CLOSE AUDITFILEOUT
+           END-IF.
+
+           EXIT PROGRAM.
