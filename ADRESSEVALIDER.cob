@@ -0,0 +1,63 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. ADRESSEVALIDER.
+
+      *    Basic shape check on ETAGE and SIDE from KUNDEOPL.cpy's
+      *    ADDRESSE group: ETAGE must be blank or all digits (a floor
+      *    number), SIDE must be blank or one of the usual Danish side
+      *    codes (tv/th/mf), checked case-insensitively.
+
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-IX                        PIC 9(3) VALUE ZEROES.
+           01 WS-ETAGE-LEN               PIC 9(3) VALUE ZEROES.
+           01 WS-ETAGE-OK                   PIC X(1) VALUE "J".
+           01 WS-SIDE-UPPER                 PIC X(5) VALUE SPACES.
+           01 WS-SIDE-OK                    PIC X(1) VALUE "J".
+
+           LINKAGE SECTION.
+           01 LS-ETAGE                      PIC X(5).
+           01 LS-SIDE                       PIC X(5).
+      *    "M" both fields well-formed, "U" one or both fail the check.
+           01 LS-RESULT                     PIC X(1).
+
+           PROCEDURE DIVISION USING LS-ETAGE LS-SIDE LS-RESULT.
+           MOVE "M" TO LS-RESULT.
+
+      *    ETAGE: length excluding trailing spaces, then every
+      *    remaining character must be a digit.
+           MOVE ZEROES TO WS-ETAGE-LEN.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > LENGTH OF LS-ETAGE
+               IF LS-ETAGE(WS-IX:1) NOT = SPACE
+                   MOVE WS-IX TO WS-ETAGE-LEN
+               END-IF
+           END-PERFORM.
+
+           MOVE "J" TO WS-ETAGE-OK.
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-ETAGE-LEN
+               IF LS-ETAGE(WS-IX:1) NOT NUMERIC
+                   MOVE "N" TO WS-ETAGE-OK
+               END-IF
+           END-PERFORM.
+
+      *    SIDE: uppercase, then must be blank or one of the known
+      *    codes (each already left-justified in a 5-byte field).
+           MOVE LS-SIDE TO WS-SIDE-UPPER.
+           INSPECT WS-SIDE-UPPER CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+           IF WS-SIDE-UPPER = SPACES
+               OR WS-SIDE-UPPER = "TV   "
+               OR WS-SIDE-UPPER = "TH   "
+               OR WS-SIDE-UPPER = "MF   "
+               MOVE "J" TO WS-SIDE-OK
+           ELSE
+               MOVE "N" TO WS-SIDE-OK
+           END-IF.
+
+           IF WS-ETAGE-OK = "N" OR WS-SIDE-OK = "N"
+               MOVE "U" TO LS-RESULT
+           END-IF.
+
+           EXIT PROGRAM.
