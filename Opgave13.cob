@@ -0,0 +1,125 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE13.
+
+      *    Pre-processing pass over Kundeoplysninger.txt looking for
+      *    duplicate KUNDE-ID values before the nightly Opgave8
+      *    cross-reference run, since a duplicate today would silently
+      *    attach the same account list to two "different" customer
+      *    entries in WRITEALLKUNDEKONTI.
+      *
+      *    Kundeoplysninger.txt is indexed with KUNDE-ID as its unique
+      *    RECORD KEY, so in normal operation this pass will always
+      *    report zero duplicates; a non-zero count here means the
+      *    index itself has been corrupted, not that a duplicate slipped
+      *    in through the front door.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *    Kunde oplysninger
+      *    Indexed on KUNDE-ID; SORT USING still reads it top to bottom.
+           SELECT KUNDEOPLFILEIN ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLINDEF.
+      *    Kunde oplysninger end
+
+      *    Sort work file, customer records ordered by KUNDE-ID
+           SELECT KUNDEIDSORT ASSIGN TO "Opgave13Sort.tmp".
+
+      *    Duplicate KUNDE-ID exception report
+           SELECT DUPLIKATFILEOUT ASSIGN TO "DuplikatKunder.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUP-STATUS.
+      *    Duplicate KUNDE-ID exception report end
+
+           DATA DIVISION.
+           FILE SECTION.
+
+      *    Kunde oplysninger
+           FD KUNDEOPLFILEIN.
+           01 KUNDEOPLINDEF.
+               COPY "KUNDEOPL.cpy".
+      *    Kunde oplysninger end
+
+      *    Sort work file
+           SD KUNDEIDSORT.
+           01 KUNDEIDSORTREC.
+               COPY "KUNDEOPL.cpy".
+      *    Sort work file end
+
+      *    Duplicate KUNDE-ID exception report
+           FD DUPLIKATFILEOUT.
+           01 DUPLIKATLINE               PIC X(100).
+      *    Duplicate KUNDE-ID exception report end
+
+           WORKING-STORAGE SECTION.
+           01 WS-DUP-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 END-OF-SORT                  PIC 9(1) VALUE ZEROES.
+           01 WS-FIRST-RECORD              PIC X(1) VALUE "Y".
+           01 WS-FORRIGE-KUNDE-ID          PIC X(10) VALUE SPACES.
+           01 WS-DUP-COUNT                 PIC 9(5) VALUE ZEROES.
+           01 WS-DUP-COUNT-ED              PIC Z(4)9 VALUE ZEROES.
+           01 WS-DUP-LINE                  PIC X(100) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+           PERFORM FIND-DUPLIKAT-KUNDER.
+           STOP RUN.
+
+           FIND-DUPLIKAT-KUNDER.
+           SORT KUNDEIDSORT
+               ON ASCENDING KEY KUNDE-ID OF KUNDEIDSORTREC
+               USING KUNDEOPLFILEIN
+               OUTPUT PROCEDURE IS FIND-DUPLIKATER-I-SORTOUTPUT.
+
+           FIND-DUPLIKATER-I-SORTOUTPUT.
+           OPEN OUTPUT DUPLIKATFILEOUT.
+           IF WS-DUP-STATUS NOT = "00"
+               STRING "Open DuplikatKunder.txt failed, status "
+                   WS-DUP-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM UNTIL END-OF-SORT = 1
+               RETURN KUNDEIDSORT INTO KUNDEIDSORTREC
+                   AT END
+                       MOVE 1 TO END-OF-SORT
+                   NOT AT END
+                       PERFORM TJEK-FOR-DUPLIKAT
+               END-RETURN
+           END-PERFORM.
+
+           MOVE WS-DUP-COUNT TO WS-DUP-COUNT-ED.
+           MOVE SPACES TO WS-DUP-LINE.
+           STRING "DUPLIKATER FUNDET: " WS-DUP-COUNT-ED
+               DELIMITED BY SIZE INTO WS-DUP-LINE.
+           MOVE WS-DUP-LINE TO DUPLIKATLINE.
+           WRITE DUPLIKATLINE.
+
+           CLOSE DUPLIKATFILEOUT.
+
+           TJEK-FOR-DUPLIKAT.
+           IF WS-FIRST-RECORD = "N"
+               AND KUNDE-ID OF KUNDEIDSORTREC = WS-FORRIGE-KUNDE-ID
+               ADD 1 TO WS-DUP-COUNT
+               MOVE SPACES TO WS-DUP-LINE
+               STRING "DUPLIKAT KUNDE-ID: " DELIMITED BY SIZE
+                   KUNDE-ID OF KUNDEIDSORTREC DELIMITED BY SIZE
+                   " NAVN: " DELIMITED BY SIZE
+                   FORNAVN OF KUNDEIDSORTREC DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   EFTERNAVN OF KUNDEIDSORTREC DELIMITED BY SIZE
+                   INTO WS-DUP-LINE
+               MOVE WS-DUP-LINE TO DUPLIKATLINE
+               WRITE DUPLIKATLINE
+           END-IF.
+           MOVE "N" TO WS-FIRST-RECORD.
+           MOVE KUNDE-ID OF KUNDEIDSORTREC TO WS-FORRIGE-KUNDE-ID.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE13: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
