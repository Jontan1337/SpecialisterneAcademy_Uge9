@@ -0,0 +1,8 @@
+
+               02 TP-KONTONUMMER       PIC X(20) VALUE SPACES.
+               02 TP-TRANS-TYPE        PIC X(1) VALUE SPACES.
+                  88 TP-ER-DEBIT       VALUE "D".
+                  88 TP-ER-KREDIT      VALUE "K".
+               02 TP-BELOB             PIC 9(7)V99 VALUE ZEROES.
+               02 TP-TRANS-DATO        PIC 9(8) VALUE ZEROES.
+               02 TP-TEKST             PIC X(30) VALUE SPACES.
