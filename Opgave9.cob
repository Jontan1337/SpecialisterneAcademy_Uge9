@@ -0,0 +1,183 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE9.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *    Kunde oplysninger
+      *    Indexed on KUNDE-ID; SORT USING still reads it top to bottom.
+           SELECT KUNDEOPLFILEIN ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLINDEF.
+      *    Kunde oplysninger end
+
+      *    Sort work file, customer records ordered by VALUTAKODE
+           SELECT VALUTASORT ASSIGN TO "Opgave9Sort.tmp".
+
+      *    Balance summary report
+           SELECT BALANCERAPPORTOUT ASSIGN TO "BalanceRapport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BRO-STATUS.
+      *    Balance summary report end
+
+           DATA DIVISION.
+           FILE SECTION.
+
+      *    Kunde oplysninger
+           FD KUNDEOPLFILEIN.
+           01 KUNDEOPLINDEF.
+               COPY "KUNDEOPL.cpy".
+      *    Kunde oplysninger end
+
+      *    Sort work file
+           SD VALUTASORT.
+           01 VALUTASORTREC.
+               COPY "KUNDEOPL.cpy".
+      *    Sort work file end
+
+      *    Balance summary report
+           FD BALANCERAPPORTOUT.
+           01 RAPPORTLINE               PIC X(100).
+      *    Balance summary report end
+
+           WORKING-STORAGE SECTION.
+           01 WS-BRO-STATUS                 PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 END-OF-SORT                  PIC 9(1) VALUE ZEROES.
+           01 WS-FIRST-GROUP               PIC X(1) VALUE "Y".
+           01 WS-CURRENT-VALUTAKODE        PIC X(3) VALUE SPACES.
+
+           01 WS-GROUP-SUBTOTAL            PIC S9(9)V99 VALUE ZEROES.
+           01 WS-GROUP-SUBTOTAL-ED         PIC -(8)9.99 VALUE ZEROES.
+           01 WS-GRAND-TOTAL               PIC S9(9)V99 VALUE ZEROES.
+           01 WS-GRAND-TOTAL-ED            PIC -(8)9.99 VALUE ZEROES.
+           01 WS-BALANCE-ED                PIC -(6)9.99 VALUE ZEROES.
+
+           01 WS-RUN-DATE                  PIC 9(6) VALUE ZEROES.
+           01 WS-RUN-DATE-ED                PIC 99/99/99 VALUE ZEROES.
+
+           01 WS-FULDENAVN                 PIC X(41) VALUE SPACES.
+           01 WS-RAPPORT-LINE              PIC X(100) VALUE SPACES.
+
+           01 WS-DKK-BELOB                 PIC S9(9)V99 VALUE ZEROES.
+           01 WS-DKK-BELOB-ED              PIC -(8)9.99 VALUE ZEROES.
+           01 WS-VALUTA-RESULT             PIC X(1) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+           PERFORM PRODUCE-BALANCERAPPORT.
+           STOP RUN.
+
+           PRODUCE-BALANCERAPPORT.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-ED.
+
+           SORT VALUTASORT
+               ON ASCENDING KEY VALUTAKODE OF VALUTASORTREC
+               USING KUNDEOPLFILEIN
+               OUTPUT PROCEDURE IS PRINT-SORTED-RECORDS.
+
+           PRINT-SORTED-RECORDS.
+           OPEN OUTPUT BALANCERAPPORTOUT.
+           IF WS-BRO-STATUS NOT = "00"
+               STRING "Open BalanceRapport.txt failed, status "
+                   WS-BRO-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+           PERFORM WRITE-RAPPORT-HEADING.
+
+           PERFORM UNTIL END-OF-SORT = 1
+               RETURN VALUTASORT INTO VALUTASORTREC
+                   AT END
+                       MOVE 1 TO END-OF-SORT
+                   NOT AT END
+                       PERFORM PROCESS-SORTED-RECORD
+               END-RETURN
+           END-PERFORM.
+
+           IF WS-FIRST-GROUP = "N"
+               PERFORM WRITE-GROUP-SUBTOTAL
+           END-IF.
+           PERFORM WRITE-GRAND-TOTAL.
+           CLOSE BALANCERAPPORTOUT.
+
+           PROCESS-SORTED-RECORD.
+           IF WS-FIRST-GROUP = "Y"
+               MOVE VALUTAKODE OF VALUTASORTREC TO WS-CURRENT-VALUTAKODE
+               MOVE "N" TO WS-FIRST-GROUP
+           END-IF.
+
+           IF VALUTAKODE OF VALUTASORTREC NOT = WS-CURRENT-VALUTAKODE
+               PERFORM WRITE-GROUP-SUBTOTAL
+               MOVE VALUTAKODE OF VALUTASORTREC TO WS-CURRENT-VALUTAKODE
+               MOVE ZEROES TO WS-GROUP-SUBTOTAL
+           END-IF.
+
+           PERFORM WRITE-DETAIL-LINE.
+           ADD BALANCE OF VALUTASORTREC TO WS-GROUP-SUBTOTAL.
+           ADD BALANCE OF VALUTASORTREC TO WS-GRAND-TOTAL.
+
+           WRITE-RAPPORT-HEADING.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "BALANCE RAPPORT - KORT PR. " WS-RUN-DATE-ED
+               DELIMITED BY SIZE INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RAPPORTLINE.
+           WRITE RAPPORTLINE.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "NAVN                                     "
+               "KONTONUMMER          BALANCE       DKK-EKV."
+               DELIMITED BY SIZE INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RAPPORTLINE.
+           WRITE RAPPORTLINE.
+
+           WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-FULDENAVN.
+           STRING FORNAVN OF VALUTASORTREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EFTERNAVN OF VALUTASORTREC DELIMITED BY SIZE
+               INTO WS-FULDENAVN.
+           MOVE BALANCE OF VALUTASORTREC TO WS-BALANCE-ED.
+
+           CALL "VALUTAKONVERTER" USING
+               VALUTAKODE OF VALUTASORTREC
+               BALANCE OF VALUTASORTREC
+               WS-DKK-BELOB
+               WS-VALUTA-RESULT.
+           MOVE WS-DKK-BELOB TO WS-DKK-BELOB-ED.
+
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING WS-FULDENAVN DELIMITED BY SIZE
+               KONTONUMMER OF VALUTASORTREC DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-BALANCE-ED DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-DKK-BELOB-ED DELIMITED BY SIZE
+               INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RAPPORTLINE.
+           WRITE RAPPORTLINE.
+
+           WRITE-GROUP-SUBTOTAL.
+           MOVE WS-GROUP-SUBTOTAL TO WS-GROUP-SUBTOTAL-ED.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "SUBTOTAL " WS-CURRENT-VALUTAKODE DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               WS-GROUP-SUBTOTAL-ED DELIMITED BY SIZE
+               INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RAPPORTLINE.
+           WRITE RAPPORTLINE.
+
+           WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "TOTAL ALLE VALUTAER: " DELIMITED BY SIZE
+               WS-GRAND-TOTAL-ED DELIMITED BY SIZE
+               INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RAPPORTLINE.
+           WRITE RAPPORTLINE.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE9: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
