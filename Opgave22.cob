@@ -0,0 +1,127 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE22.
+
+      *    Year-end archival and purge: walks KontoOpl.txt top to
+      *    bottom and, for every account already marked
+      *    KONTO-ER-LUKKET, writes the record to KontoArkiv.txt
+      *    (append, same OPEN EXTEND/fall back to OPEN OUTPUT on
+      *    status "35" idiom used for the history files) and then
+      *    DELETEs it from the live file - the same direct-keyed
+      *    DELETE Opgave11's SLET-KUNDE already uses, just driven by
+      *    a sequential sweep instead of an operator-entered key.
+      *    Accounts that are active or merely frozen are left alone;
+      *    only a closed account is a candidate for archival.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT KONTOOPLFILE ASSIGN TO "KontoOpl.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KONTONUMMER OF KONTOOPLREC
+               FILE STATUS IS WS-KOF-STATUS.
+           SELECT KONTOARKIVFILE ASSIGN TO "KontoArkiv.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KAR-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD KONTOOPLFILE.
+           01 KONTOOPLREC.
+               COPY "KONTOOPL.cpy".
+
+           FD KONTOARKIVFILE.
+           01 KONTOARKIVLINE               PIC X(100).
+
+           WORKING-STORAGE SECTION.
+           01 WS-KOF-STATUS                PIC X(2).
+           01 WS-KAR-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 WS-END-OF-FILE               PIC 9(1) VALUE ZEROES.
+
+           01 WS-ARKIV-DATE                PIC 9(6) VALUE ZEROES.
+           01 WS-ARKIV-DATE-ED              PIC 99/99/99 VALUE ZEROES.
+           01 WS-ARKIV-LINE                 PIC X(100) VALUE SPACES.
+           01 WS-BALANCE-ED                 PIC Z(6)9.99 VALUE ZEROES.
+
+           01 WS-CTL-KONTI-LAEST            PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-KONTI-ARKIVERET        PIC 9(5) VALUE ZEROES.
+
+           PROCEDURE DIVISION.
+           PERFORM AARSAFSLUTNING-ARKIVERING.
+           STOP RUN.
+
+           AARSAFSLUTNING-ARKIVERING.
+           ACCEPT WS-ARKIV-DATE FROM DATE.
+           MOVE WS-ARKIV-DATE TO WS-ARKIV-DATE-ED.
+
+           OPEN I-O KONTOOPLFILE.
+           IF WS-KOF-STATUS NOT = "00"
+               OPEN OUTPUT KONTOOPLFILE
+           END-IF.
+           IF WS-KOF-STATUS NOT = "00"
+               STRING "Open KontoOpl.txt failed, status "
+                   WS-KOF-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE = 1
+               READ KONTOOPLFILE NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO WS-CTL-KONTI-LAEST
+                       IF KONTO-ER-LUKKET
+                           PERFORM ARKIVER-OG-SLET-KONTO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE KONTOOPLFILE.
+           PERFORM SKRIV-KOERSELSOVERSIGT.
+
+      *    The record is logged to the archive before it is deleted -
+      *    DELETE RECORD removes whichever record was last read, so
+      *    this is safe to do right after the READ NEXT that found
+      *    it, with no separate keyed re-read needed.
+           ARKIVER-OG-SLET-KONTO.
+           PERFORM SKRIV-ARKIVLINJE.
+           DELETE KONTOOPLFILE RECORD.
+           ADD 1 TO WS-CTL-KONTI-ARKIVERET.
+
+           SKRIV-ARKIVLINJE.
+           MOVE BALANCE IN KONTOOPLREC TO WS-BALANCE-ED.
+           MOVE SPACES TO WS-ARKIV-LINE.
+           STRING WS-ARKIV-DATE-ED DELIMITED BY SIZE
+               " KUNDE-ID:" DELIMITED BY SIZE
+               KUNDE-ID IN KONTOOPLREC DELIMITED BY SIZE
+               " KONTONUMMER:" DELIMITED BY SIZE
+               KONTONUMMER IN KONTOOPLREC DELIMITED BY SIZE
+               " KONTOTYPE:" DELIMITED BY SIZE
+               KONTOTYPE IN KONTOOPLREC DELIMITED BY SIZE
+               " BALANCE:" DELIMITED BY SIZE
+               WS-BALANCE-ED DELIMITED BY SIZE
+               INTO WS-ARKIV-LINE.
+
+           OPEN EXTEND KONTOARKIVFILE.
+           IF WS-KAR-STATUS = "35"
+               OPEN OUTPUT KONTOARKIVFILE
+           END-IF.
+           MOVE WS-ARKIV-LINE TO KONTOARKIVLINE.
+           WRITE KONTOARKIVLINE.
+           CLOSE KONTOARKIVFILE.
+
+           SKRIV-KOERSELSOVERSIGT.
+           DISPLAY "----------------------------------------".
+           DISPLAY "OPGAVE22 - KOERSELSOVERSIGT".
+           DISPLAY "KONTI LAEST:             " WS-CTL-KONTI-LAEST.
+           DISPLAY "KONTI ARKIVERET/SLETTET: "
+               WS-CTL-KONTI-ARKIVERET.
+           DISPLAY "----------------------------------------".
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE22: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
