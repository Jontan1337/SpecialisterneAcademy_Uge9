@@ -0,0 +1,57 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. RENTESATSOPSLAG.
+
+      *    Looks up the maintained interest rate for a VALUTAKODE in
+      *    Rentesatser.txt, the same shape and lookup pattern as
+      *    VALUTAKONVERTER's Valutakurser.txt lookup.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT RENTESATSFILEIN ASSIGN TO "Rentesatser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RSA-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD RENTESATSFILEIN.
+           01 RENTESATSREC.
+               02 RSA-VALUTAKODE         PIC X(3).
+               02 RSA-RENTESATS          PIC 9(2)V9(4).
+               02 RSA-EFFEKTIV-DATO      PIC 9(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-RSA-STATUS              PIC X(2).
+           01 END-OF-FILE-RSA            PIC 9(1) VALUE ZEROES.
+
+           LINKAGE SECTION.
+           01 LS-VALUTAKODE              PIC X(3).
+           01 LS-RENTESATS               PIC 9(2)V9(4).
+      *    "M" rate found, "N" no maintained rate for this VALUTAKODE
+      *    (LS-RENTESATS is set to zero).
+           01 LS-RESULT                  PIC X(1).
+
+           PROCEDURE DIVISION USING LS-VALUTAKODE LS-RENTESATS
+               LS-RESULT.
+           MOVE "N" TO LS-RESULT.
+           MOVE ZEROES TO LS-RENTESATS.
+           MOVE ZEROES TO END-OF-FILE-RSA.
+
+           OPEN INPUT RENTESATSFILEIN.
+           IF WS-RSA-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE-RSA = 1
+                   READ RENTESATSFILEIN INTO RENTESATSREC
+                       AT END
+                           MOVE 1 TO END-OF-FILE-RSA
+                       NOT AT END
+                           IF RSA-VALUTAKODE = LS-VALUTAKODE
+                               MOVE RSA-RENTESATS TO LS-RENTESATS
+                               MOVE "M" TO LS-RESULT
+                               MOVE 1 TO END-OF-FILE-RSA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RENTESATSFILEIN
+           END-IF.
+
+           EXIT PROGRAM.
