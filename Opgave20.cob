@@ -0,0 +1,174 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE20.
+
+      *    Top-balances exposure report: same SORT/OUTPUT PROCEDURE
+      *    shape as Opgave9's currency balance report, but sorted
+      *    DESCENDING BALANCE within each VALUTAKODE group and only
+      *    the top WS-TOP-N customers per currency printed, so a
+      *    reader can see at a glance where this system's largest
+      *    exposure per currency sits.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *    Kunde oplysninger
+      *    Indexed on KUNDE-ID; SORT USING still reads it top to
+      *    bottom.
+           SELECT KUNDEOPLFILEIN ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLINDEF.
+      *    Kunde oplysninger end
+
+      *    Sort work file, customer records ordered by VALUTAKODE
+      *    then descending BALANCE
+           SELECT VALUTASORT ASSIGN TO "Opgave20Sort.tmp".
+
+      *    Top-balances report
+           SELECT TOPBALANCEOUT ASSIGN TO "TopBalanceRapport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TBO-STATUS.
+      *    Top-balances report end
+
+           DATA DIVISION.
+           FILE SECTION.
+
+      *    Kunde oplysninger
+           FD KUNDEOPLFILEIN.
+           01 KUNDEOPLINDEF.
+               COPY "KUNDEOPL.cpy".
+      *    Kunde oplysninger end
+
+      *    Sort work file
+           SD VALUTASORT.
+           01 VALUTASORTREC.
+               COPY "KUNDEOPL.cpy".
+      *    Sort work file end
+
+      *    Top-balances report
+           FD TOPBALANCEOUT.
+           01 RAPPORTLINE               PIC X(100).
+      *    Top-balances report end
+
+           WORKING-STORAGE SECTION.
+           01 WS-TBO-STATUS                 PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 END-OF-SORT                  PIC 9(1) VALUE ZEROES.
+           01 WS-FIRST-GROUP               PIC X(1) VALUE "Y".
+           01 WS-CURRENT-VALUTAKODE        PIC X(3) VALUE SPACES.
+
+      *    How many top balances to print per currency.
+           01 WS-TOP-N                     PIC 9(2) VALUE 5.
+           01 WS-GROUP-RANK                PIC 9(2) VALUE ZEROES.
+
+           01 WS-BALANCE-ED                PIC -(6)9.99 VALUE ZEROES.
+
+           01 WS-RUN-DATE                  PIC 9(6) VALUE ZEROES.
+           01 WS-RUN-DATE-ED                PIC 99/99/99 VALUE ZEROES.
+
+           01 WS-FULDENAVN                 PIC X(41) VALUE SPACES.
+           01 WS-RAPPORT-LINE              PIC X(100) VALUE SPACES.
+
+           01 WS-DKK-BELOB                 PIC S9(9)V99 VALUE ZEROES.
+           01 WS-DKK-BELOB-ED              PIC -(8)9.99 VALUE ZEROES.
+           01 WS-VALUTA-RESULT             PIC X(1) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+           PERFORM PRODUCE-TOPBALANCERAPPORT.
+           STOP RUN.
+
+           PRODUCE-TOPBALANCERAPPORT.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-ED.
+
+           SORT VALUTASORT
+               ON ASCENDING KEY VALUTAKODE OF VALUTASORTREC
+               ON DESCENDING KEY BALANCE OF VALUTASORTREC
+               USING KUNDEOPLFILEIN
+               OUTPUT PROCEDURE IS PRINT-SORTED-RECORDS.
+
+           PRINT-SORTED-RECORDS.
+           OPEN OUTPUT TOPBALANCEOUT.
+           IF WS-TBO-STATUS NOT = "00"
+               STRING "Open TopBalanceRapport.txt failed, status "
+                   WS-TBO-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+           PERFORM WRITE-RAPPORT-HEADING.
+
+           PERFORM UNTIL END-OF-SORT = 1
+               RETURN VALUTASORT INTO VALUTASORTREC
+                   AT END
+                       MOVE 1 TO END-OF-SORT
+                   NOT AT END
+                       PERFORM PROCESS-SORTED-RECORD
+               END-RETURN
+           END-PERFORM.
+
+           CLOSE TOPBALANCEOUT.
+
+           PROCESS-SORTED-RECORD.
+           IF WS-FIRST-GROUP = "Y"
+               MOVE VALUTAKODE OF VALUTASORTREC TO WS-CURRENT-VALUTAKODE
+               MOVE "N" TO WS-FIRST-GROUP
+               MOVE ZEROES TO WS-GROUP-RANK
+           END-IF.
+
+           IF VALUTAKODE OF VALUTASORTREC NOT = WS-CURRENT-VALUTAKODE
+               MOVE VALUTAKODE OF VALUTASORTREC TO WS-CURRENT-VALUTAKODE
+               MOVE ZEROES TO WS-GROUP-RANK
+           END-IF.
+
+           ADD 1 TO WS-GROUP-RANK.
+           IF WS-GROUP-RANK NOT > WS-TOP-N
+               PERFORM WRITE-DETAIL-LINE
+           END-IF.
+
+           WRITE-RAPPORT-HEADING.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "TOP BALANCER PR. VALUTA - KORT PR. "
+               WS-RUN-DATE-ED
+               DELIMITED BY SIZE INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RAPPORTLINE.
+           WRITE RAPPORTLINE.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "VAL NAVN                                "
+               "KONTONUMMER          BALANCE       DKK-EKV."
+               DELIMITED BY SIZE INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RAPPORTLINE.
+           WRITE RAPPORTLINE.
+
+           WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-FULDENAVN.
+           STRING FORNAVN OF VALUTASORTREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EFTERNAVN OF VALUTASORTREC DELIMITED BY SIZE
+               INTO WS-FULDENAVN.
+           MOVE BALANCE OF VALUTASORTREC TO WS-BALANCE-ED.
+
+           CALL "VALUTAKONVERTER" USING
+               VALUTAKODE OF VALUTASORTREC
+               BALANCE OF VALUTASORTREC
+               WS-DKK-BELOB
+               WS-VALUTA-RESULT.
+           MOVE WS-DKK-BELOB TO WS-DKK-BELOB-ED.
+
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING VALUTAKODE OF VALUTASORTREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-FULDENAVN DELIMITED BY SIZE
+               KONTONUMMER OF VALUTASORTREC DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-BALANCE-ED DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-DKK-BELOB-ED DELIMITED BY SIZE
+               INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO RAPPORTLINE.
+           WRITE RAPPORTLINE.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE20: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
