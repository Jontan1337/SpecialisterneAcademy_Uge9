@@ -5,19 +5,55 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
       *    Kunde oplysninger
+      *    Indexed on KUNDE-ID; this program still walks the file top
+      *    to bottom, so ACCESS MODE stays SEQUENTIAL.
            SELECT KUNDEOPLFILEIN ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLINDEF
+               FILE STATUS IS WS-KOI-STATUS.
            SELECT KUNDEOPLFILEOUT ASSIGN TO "KundeoplysningerOut.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
       *    Kunde oplysninger end
 
       *    Konto oplysninger
+      *    Indexed by KONTONUMMER so a single account can be fetched
+      *    directly; KUNDE-ID is an alternate key (duplicates allowed,
+      *    since one customer has many accounts) used to pull every
+      *    account for a customer with START/READ NEXT instead of
+      *    rescanning the whole file per customer.
            SELECT KONTOOPLFILEIN ASSIGN TO "KontoOpl.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KONTONUMMER OF KUNDEKONTOIN
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KUNDEKONTOIN
+                   WITH DUPLICATES
+               FILE STATUS IS WS-KTI-STATUS.
            SELECT KUNDEKONTOFILEOUT ASSIGN TO "KUNDEKONTO.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KKO-STATUS.
       *    Konto oplysninger end
 
+      *    Checkpoint/restart
+           SELECT CHECKPOINTFILE ASSIGN TO "Opgave8.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+      *    Checkpoint/restart end
+
+      *    Balance control/reconciliation report
+           SELECT KONTROLFILEOUT ASSIGN TO "Opgave8Kontrol.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KTR-STATUS.
+      *    Balance control/reconciliation report end
+
+      *    Reject file for records that fail the KONTONUMMER/EMAIL/
+      *    ETAGE-SIDE checks below, so a bad record shows up somewhere
+      *    other than a scrolled-past DISPLAY warning.
+           SELECT REJEKTFILEOUT ASSIGN TO "Opgave8Reject.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+      *    Reject file end
+
            DATA DIVISION.
            FILE SECTION.
 
@@ -36,11 +72,41 @@
            01 KUNDEKONTOIN.
                COPY "KONTOOPL.cpy".
 
+      *    Printed one line at a time as a headed statement (customer
+      *    block, indented account listing, page break per customer)
+      *    rather than a raw copy of the KONTOOPL layout.
            FD KUNDEKONTOFILEOUT.
-           01 KUNDEKONTOOUT.
-               COPY "KONTOOPL.cpy".
+           01 KUNDEKONTOOUT                PIC X(100).
       *    Konto oplysninger end
 
+      *    Checkpoint/restart
+      *    Carries the running control totals alongside the last
+      *    processed KUNDE-ID, so a restarted run can restore them
+      *    instead of starting the reconciliation report over at zero
+      *    for the customers a prior, interrupted run already covered.
+           FD CHECKPOINTFILE.
+           01 CHECKPOINTREC.
+               02 CKP-KUNDE-ID          PIC X(10).
+               02 CKP-KUNDE-COUNT       PIC 9(7).
+               02 CKP-KUNDE-BALANCE     PIC S9(9)V99.
+               02 CKP-KONTO-COUNT       PIC 9(7).
+               02 CKP-KONTO-BALANCE     PIC 9(9)V99.
+               02 CKP-KONTO-LUKKET-COUNT   PIC 9(7).
+               02 CKP-KONTO-FROSSET-COUNT  PIC 9(7).
+               02 CKP-DISCREPANCY-COUNT    PIC 9(7).
+               02 CKP-REJECT-COUNT     PIC 9(5).
+      *    Checkpoint/restart end
+
+      *    Balance control/reconciliation report
+           FD KONTROLFILEOUT.
+           01 KONTROLLINE               PIC X(80).
+      *    Balance control/reconciliation report end
+
+      *    Reject file
+           FD REJEKTFILEOUT.
+           01 REJEKTLINE                PIC X(100).
+      *    Reject file end
+
            WORKING-STORAGE SECTION.
            01 KUNDEOPLDATA.
                COPY "KUNDEOPL.cpy".
@@ -51,6 +117,60 @@
            01 END-OF-FILE-RKF              PIC 9(4) VALUE 0.
            01 END-OF-FILE-FKK              PIC 9(4) VALUE 0.
 
+      *    FILE STATUS FIELDS
+           01 WS-KOI-STATUS                PIC X(2) VALUE "00".
+           01 WS-KKO-STATUS                PIC X(2) VALUE "00".
+           01 WS-KTI-STATUS                PIC X(2) VALUE "00".
+           01 WS-CKP-STATUS                PIC X(2) VALUE "00".
+           01 WS-KTR-STATUS                PIC X(2) VALUE "00".
+           01 WS-REJ-STATUS                PIC X(2) VALUE "00".
+           01 WS-ABEND-MESSAGE             PIC X(80) VALUE SPACES.
+      *    FILE STATUS FIELDS END
+
+           01 WS-POSTNR-RESULT             PIC X(1) VALUE SPACES.
+           01 WS-KONTONR-RESULT            PIC X(1) VALUE SPACES.
+           01 WS-KONTONR-FORMAT            PIC X(1) VALUE SPACES.
+           01 WS-EMAIL-RESULT              PIC X(1) VALUE SPACES.
+           01 WS-ADRESSE-RESULT            PIC X(1) VALUE SPACES.
+
+      *    REJECT FILE
+           01 WS-KUNDE-MALFORMED           PIC X(1) VALUE "N".
+              88 WS-KUNDE-ER-MALFORMED     VALUE "Y".
+           01 WS-REJ-KUNDEID                PIC X(1) VALUE "N".
+           01 WS-REJ-NAVN                   PIC X(1) VALUE "N".
+           01 WS-REJ-KONTONR               PIC X(1) VALUE "N".
+           01 WS-REJ-EMAIL                 PIC X(1) VALUE "N".
+           01 WS-REJ-ADRESSE               PIC X(1) VALUE "N".
+           01 WS-REJEKT-LINE               PIC X(100) VALUE SPACES.
+           01 WS-CTL-REJECT-COUNT          PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-REJECT-CNT-ED         PIC Z(4)9 VALUE ZEROES.
+      *    REJECT FILE END
+
+      *    CONTROL/RECONCILIATION TOTALS
+           01 WS-CTL-KUNDE-COUNT           PIC 9(7) VALUE ZEROES.
+           01 WS-CTL-KUNDE-BALANCE         PIC S9(9)V99 VALUE ZEROES.
+           01 WS-CTL-KONTO-COUNT           PIC 9(7) VALUE ZEROES.
+           01 WS-CTL-KONTO-BALANCE         PIC 9(9)V99 VALUE ZEROES.
+           01 WS-CTL-KONTO-LUKKET-COUNT    PIC 9(7) VALUE ZEROES.
+           01 WS-CTL-KONTO-FROSSET-COUNT   PIC 9(7) VALUE ZEROES.
+           01 WS-CTL-LUKKET-CNT-ED         PIC Z(6)9 VALUE ZEROES.
+           01 WS-CTL-FROSSET-CNT-ED        PIC Z(6)9 VALUE ZEROES.
+           01 WS-CTL-DISCREPANCY-COUNT     PIC 9(7) VALUE ZEROES.
+           01 WS-CTL-KUNDE-MATCH-COUNT     PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-KUNDE-BAL-ED          PIC -(8)9.99 VALUE ZEROES.
+           01 WS-CTL-KONTO-BAL-ED          PIC Z(8)9.99 VALUE ZEROES.
+           01 WS-CTL-KUNDE-CNT-ED          PIC Z(6)9 VALUE ZEROES.
+           01 WS-CTL-KONTO-CNT-ED          PIC Z(6)9 VALUE ZEROES.
+           01 WS-CTL-DISC-CNT-ED           PIC Z(6)9 VALUE ZEROES.
+           01 WS-KONTROL-LINE               PIC X(80) VALUE SPACES.
+      *    CONTROL/RECONCILIATION TOTALS END
+
+      *    CHECKPOINT/RESTART
+           01 WS-LAST-CHECKPOINT           PIC X(10) VALUE SPACES.
+           01 WS-CKP-INTERVAL-COUNT        PIC 9(4) VALUE ZEROES.
+           01 WS-CKP-INTERVAL              PIC 9(4) VALUE 100.
+      *    CHECKPOINT/RESTART END
+
       *    PARAGRAPH FINDKUNDEKONTO
            01 FKK-PARAM-KUNDE-ID           PIC X(10) VALUE SPACES.
       *    PARAGRAPH FINDKUNDEKONTO END
@@ -58,14 +178,19 @@
       *    CLEANTEXT PARAMETERS
            01 CT-IN                        PIC X(100) VALUE SPACES.
            01 CT-OUT                       PIC X(100) VALUE SPACES.
-           01 CT-IX                        PIC 9(3) VALUE ZEROES.
-           01 CT-IX2                       PIC 9(3) VALUE ZEROES.
-           01 CT-CURRENTCHAR               PIC X(1) VALUE SPACES.
-           01 CT-PREVIOUSCHAR              PIC X(1) VALUE SPACES.
       *    CLEANTEXT PARAMETERS END
 
            01 TESTDATA                     PIC X(100) VALUE SPACES.
 
+      *    STATEMENT PRINT LAYOUT
+           01 WS-RUN-DATE                  PIC 9(6) VALUE ZEROES.
+           01 WS-RUN-DATE-ED               PIC 99/99/99 VALUE ZEROES.
+           01 WS-PRINT-LINE                PIC X(100) VALUE SPACES.
+           01 WS-ABNINGSDATO-ED            PIC 9999/99/99 VALUE ZEROES.
+           01 WS-RENTESATS-ED              PIC Z9.9999 VALUE ZEROES.
+           01 WS-KONTO-BALANCE-ED          PIC Z(6)9.99 VALUE ZEROES.
+      *    STATEMENT PRINT LAYOUT END
+
            PROCEDURE DIVISION.
 
            PERFORM READ-KUNDEOPL-FILE.
@@ -73,17 +198,145 @@
            STOP RUN.
 
            READ-KUNDEOPL-FILE.
+           PERFORM LOAD-CHECKPOINT.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-ED.
+
            OPEN INPUT KUNDEOPLFILEIN.
-           OPEN OUTPUT KUNDEKONTOFILEOUT.
+           IF WS-KOI-STATUS NOT = "00"
+               STRING "Open Kundeoplysninger.txt failed, status "
+                   WS-KOI-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           IF WS-LAST-CHECKPOINT = SPACES
+               OPEN OUTPUT KUNDEKONTOFILEOUT
+           ELSE
+               OPEN EXTEND KUNDEKONTOFILEOUT
+           END-IF.
+           IF WS-KKO-STATUS NOT = "00"
+               STRING "Open KUNDEKONTO.txt failed, status "
+                   WS-KKO-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+      *    Opened once for the whole run - WRITEALLKUNDEKONTI looks up
+      *    each customer's accounts with START/READ NEXT instead of
+      *    reopening and rescanning KontoOpl.txt per customer.
+           OPEN INPUT KONTOOPLFILEIN.
+           IF WS-KTI-STATUS NOT = "00"
+               STRING "Open KontoOpl.txt failed, status "
+                   WS-KTI-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           IF WS-LAST-CHECKPOINT = SPACES
+               OPEN OUTPUT REJEKTFILEOUT
+           ELSE
+               OPEN EXTEND REJEKTFILEOUT
+           END-IF.
+           IF WS-REJ-STATUS NOT = "00"
+               STRING "Open Opgave8Reject.txt failed, status "
+                   WS-REJ-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
 
            PERFORM UNTIL END-OF-FILE-RKF = 1
                READ KUNDEOPLFILEIN INTO KUNDEOPLINDEF
                    AT END
                        MOVE 1 TO END-OF-FILE-RKF
                    NOT AT END
-                       MOVE KUNDE-ID IN KUNDEOPLINDEF TO KUNDEKONTOOUT
-                       WRITE KUNDEKONTOOUT
-                       MOVE SPACES TO KUNDEKONTOOUT
+                       IF WS-KOI-STATUS NOT = "00"
+                           STRING "Read KUNDEOPLFILEIN failed, status "
+                               WS-KOI-STATUS DELIMITED BY SIZE
+                               INTO WS-ABEND-MESSAGE
+                           PERFORM ABEND-RUN
+                       END-IF
+                       IF WS-LAST-CHECKPOINT NOT = SPACES
+                       AND KUNDE-ID IN KUNDEOPLINDEF
+                           NOT > WS-LAST-CHECKPOINT
+      *                    Already written to KUNDEKONTO.txt by a prior,
+      *                    interrupted run - skip past it on restart.
+                           CONTINUE
+                       ELSE
+                       ADD 1 TO WS-CTL-KUNDE-COUNT
+                       ADD BALANCE IN KUNDEOPLINDEF
+                           TO WS-CTL-KUNDE-BALANCE
+
+                       MOVE "N" TO WS-KUNDE-MALFORMED
+                       MOVE "N" TO WS-REJ-KUNDEID
+                       MOVE "N" TO WS-REJ-NAVN
+                       MOVE "N" TO WS-REJ-KONTONR
+                       MOVE "N" TO WS-REJ-EMAIL
+                       MOVE "N" TO WS-REJ-ADRESSE
+
+                       IF KUNDE-ID IN KUNDEOPLINDEF = SPACES
+                       OR KUNDE-ID IN KUNDEOPLINDEF = ZEROES
+                           MOVE "Y" TO WS-KUNDE-MALFORMED
+                           MOVE "Y" TO WS-REJ-KUNDEID
+                           DISPLAY "ADVARSEL: KUNDE-ID mangler"
+                       END-IF
+
+                       IF EFTERNAVN IN KUNDEOPLINDEF = SPACES
+                           MOVE "Y" TO WS-KUNDE-MALFORMED
+                           MOVE "Y" TO WS-REJ-NAVN
+                           DISPLAY "ADVARSEL: EFTERNAVN mangler for "
+                               "KUNDE-ID "
+                               KUNDE-ID IN KUNDEOPLINDEF
+                       END-IF
+
+                       CALL "KONTONRVALIDER" USING
+                           KONTONUMMER IN KUNDEOPLINDEF
+                           WS-KONTONR-FORMAT
+                           WS-KONTONR-RESULT
+                       IF WS-KONTONR-RESULT = "U"
+                           MOVE "Y" TO WS-KUNDE-MALFORMED
+                           MOVE "Y" TO WS-REJ-KONTONR
+                           IF WS-KONTONR-FORMAT = "I"
+                               DISPLAY "ADVARSEL: KONTONUMMER "
+                                   KONTONUMMER IN KUNDEOPLINDEF
+                                   " fejler MOD-97 kontrolsum"
+                           ELSE
+                               DISPLAY "ADVARSEL: KONTONUMMER "
+                                   KONTONUMMER IN KUNDEOPLINDEF
+                                   " er ikke et gyldigt dansk"
+                                   " kontonummer"
+                           END-IF
+                       END-IF
+
+                       CALL "EMAILVALIDER" USING
+                           EMAIL IN KUNDEOPLINDEF
+                           WS-EMAIL-RESULT
+                       IF WS-EMAIL-RESULT = "U"
+                           MOVE "Y" TO WS-KUNDE-MALFORMED
+                           MOVE "Y" TO WS-REJ-EMAIL
+                           DISPLAY "ADVARSEL: EMAIL "
+                               EMAIL IN KUNDEOPLINDEF
+                               " ser ikke ud som en gyldig adresse"
+                       END-IF
+
+                       CALL "ADRESSEVALIDER" USING
+                           ETAGE IN KUNDEOPLINDEF
+                           SIDE IN KUNDEOPLINDEF
+                           WS-ADRESSE-RESULT
+                       IF WS-ADRESSE-RESULT = "U"
+                           MOVE "Y" TO WS-KUNDE-MALFORMED
+                           MOVE "Y" TO WS-REJ-ADRESSE
+                           DISPLAY "ADVARSEL: ETAGE/SIDE "
+                               ETAGE IN KUNDEOPLINDEF "/"
+                               SIDE IN KUNDEOPLINDEF
+                               " er ikke gyldigt formateret"
+                       END-IF
+
+                       IF WS-KUNDE-ER-MALFORMED
+                           ADD 1 TO WS-CTL-REJECT-COUNT
+                           PERFORM SKRIV-REJEKTLINJE
+                       ELSE
+                       PERFORM WRITE-KUNDE-OVERSKRIFT
 
                        PERFORM FORMAT-NAVN
 
@@ -91,56 +344,186 @@
 
                        PERFORM FORMAT-BY
 
+                       PERFORM WRITE-KONTO-KOLONNEHOVED
+
       *                Find all konti matching KUNDE-ID and write them.
                        PERFORM PREPARE-WRITEALLKUNDEKONTI
                        MOVE KUNDE-ID IN KUNDEOPLINDEF
                        TO FKK-PARAM-KUNDE-ID
                        PERFORM WRITEALLKUNDEKONTI
+                       IF WS-CTL-KUNDE-MATCH-COUNT = 0
+                           ADD 1 TO WS-CTL-DISCREPANCY-COUNT
+                       END-IF
 
-      *                KUNDE separating line.
+      *                Blank line between customer statements.
+                       MOVE SPACES TO KUNDEKONTOOUT
                        WRITE KUNDEKONTOOUT
+                       END-IF
+
+                       PERFORM RECORD-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
 
            CLOSE KUNDEOPLFILEIN.
+           PERFORM SKRIV-KUNDEKONTO-FODTEKST.
            CLOSE KUNDEKONTOFILEOUT.
+           CLOSE KONTOOPLFILEIN.
+           CLOSE REJEKTFILEOUT.
 
+      *    The whole file completed normally - clear the checkpoint so
+      *    tomorrow's run starts from the top instead of skipping ahead.
+           PERFORM RESET-CHECKPOINT.
+
+           PERFORM WRITE-KONTROLRAPPORT.
+
+           LOAD-CHECKPOINT.
+           MOVE SPACES TO WS-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINTFILE.
+           IF WS-CKP-STATUS = "00"
+               READ CHECKPOINTFILE INTO CHECKPOINTREC
+                   AT END
+                       MOVE SPACES TO WS-LAST-CHECKPOINT
+                   NOT AT END
+                       MOVE CKP-KUNDE-ID TO WS-LAST-CHECKPOINT
+                       MOVE CKP-KUNDE-COUNT TO WS-CTL-KUNDE-COUNT
+                       MOVE CKP-KUNDE-BALANCE TO WS-CTL-KUNDE-BALANCE
+                       MOVE CKP-KONTO-COUNT TO WS-CTL-KONTO-COUNT
+                       MOVE CKP-KONTO-BALANCE TO WS-CTL-KONTO-BALANCE
+                       MOVE CKP-KONTO-LUKKET-COUNT
+                           TO WS-CTL-KONTO-LUKKET-COUNT
+                       MOVE CKP-KONTO-FROSSET-COUNT
+                           TO WS-CTL-KONTO-FROSSET-COUNT
+                       MOVE CKP-DISCREPANCY-COUNT
+                           TO WS-CTL-DISCREPANCY-COUNT
+                       MOVE CKP-REJECT-COUNT TO WS-CTL-REJECT-COUNT
+               END-READ
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+           RECORD-CHECKPOINT.
+           ADD 1 TO WS-CKP-INTERVAL-COUNT.
+           IF WS-CKP-INTERVAL-COUNT >= WS-CKP-INTERVAL
+               MOVE KUNDE-ID IN KUNDEOPLINDEF TO CKP-KUNDE-ID
+               MOVE WS-CTL-KUNDE-COUNT TO CKP-KUNDE-COUNT
+               MOVE WS-CTL-KUNDE-BALANCE TO CKP-KUNDE-BALANCE
+               MOVE WS-CTL-KONTO-COUNT TO CKP-KONTO-COUNT
+               MOVE WS-CTL-KONTO-BALANCE TO CKP-KONTO-BALANCE
+               MOVE WS-CTL-KONTO-LUKKET-COUNT
+                   TO CKP-KONTO-LUKKET-COUNT
+               MOVE WS-CTL-KONTO-FROSSET-COUNT
+                   TO CKP-KONTO-FROSSET-COUNT
+               MOVE WS-CTL-DISCREPANCY-COUNT TO CKP-DISCREPANCY-COUNT
+               MOVE WS-CTL-REJECT-COUNT TO CKP-REJECT-COUNT
+               OPEN OUTPUT CHECKPOINTFILE
+               WRITE CHECKPOINTREC
+               CLOSE CHECKPOINTFILE
+               MOVE ZEROES TO WS-CKP-INTERVAL-COUNT
+           END-IF.
+
+           RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           CLOSE CHECKPOINTFILE.
+
+      *    Looks up this customer's accounts directly via the KUNDE-ID
+      *    alternate key instead of rescanning KontoOpl.txt top to
+      *    bottom.
            WRITEALLKUNDEKONTI.
-           OPEN INPUT KONTOOPLFILEIN.
+           MOVE FKK-PARAM-KUNDE-ID TO KUNDE-ID IN KUNDEKONTOIN.
+           START KONTOOPLFILEIN
+               KEY IS >= KUNDE-ID OF KUNDEKONTOIN
+               INVALID KEY
+                   MOVE 1 TO END-OF-FILE-FKK
+           END-START.
 
            PERFORM UNTIL END-OF-FILE-FKK = 1
-               READ KONTOOPLFILEIN INTO KUNDEKONTOIN
+               READ KONTOOPLFILEIN NEXT INTO KUNDEKONTOIN
                    AT END
                        MOVE 1 TO END-OF-FILE-FKK
                    NOT AT END
-                       IF KUNDE-ID IN KUNDEKONTOIN = FKK-PARAM-KUNDE-ID
-                           MOVE KUNDEKONTOIN TO KUNDEKONTOOUT
+                       IF WS-KTI-STATUS NOT = "00"
+                           STRING "Read KONTOOPLFILEIN failed, status "
+                               WS-KTI-STATUS DELIMITED BY SIZE
+                               INTO WS-ABEND-MESSAGE
+                           PERFORM ABEND-RUN
+                       END-IF
+                       IF KUNDE-ID IN KUNDEKONTOIN
+                           NOT = FKK-PARAM-KUNDE-ID
+      *                    Past the last account for this customer - the
+      *                    alternate key groups them together, so once
+      *                    it changes there are no more to find.
+                           MOVE 1 TO END-OF-FILE-FKK
+                       ELSE
+                           MOVE RENTESATS IN KUNDEKONTOIN
+                               TO WS-RENTESATS-ED
+                           MOVE BALANCE IN KUNDEKONTOIN
+                               TO WS-KONTO-BALANCE-ED
+                           MOVE SPACES TO WS-PRINT-LINE
+                           STRING "    " DELIMITED BY SIZE
+                               KONTONUMMER IN KUNDEKONTOIN
+                                   DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               KONTOTYPE IN KUNDEKONTOIN
+                                   DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               KONTOSTATUS IN KUNDEKONTOIN
+                                   DELIMITED BY SIZE
+                               "   " DELIMITED BY SIZE
+                               WS-RENTESATS-ED DELIMITED BY SIZE
+                               "   " DELIMITED BY SIZE
+                               WS-KONTO-BALANCE-ED DELIMITED BY SIZE
+                               INTO WS-PRINT-LINE
+                           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT
                            WRITE KUNDEKONTOOUT
                            MOVE SPACES TO KUNDEKONTOOUT
+                           ADD 1 TO WS-CTL-KONTO-COUNT
+                           ADD 1 TO WS-CTL-KUNDE-MATCH-COUNT
+      *                    Balance exposure only reflects accounts
+      *                    still open; closed/frozen ones are listed
+      *                    above for the record but held out of the
+      *                    total, and counted separately instead.
+                           IF KONTO-ER-AKTIV IN KUNDEKONTOIN
+                               ADD BALANCE IN KUNDEKONTOIN
+                                   TO WS-CTL-KONTO-BALANCE
+                           ELSE
+                               IF KONTO-ER-LUKKET IN KUNDEKONTOIN
+                                   ADD 1 TO WS-CTL-KONTO-LUKKET-COUNT
+                               END-IF
+                               IF KONTO-ER-FROSSET IN KUNDEKONTOIN
+                                   ADD 1 TO WS-CTL-KONTO-FROSSET-COUNT
+                               END-IF
+                           END-IF
                        END-IF
                END-READ
-           END-PERFORM
-           
-           CLOSE KONTOOPLFILEIN.
+           END-PERFORM.
 
            PREPARE-WRITEALLKUNDEKONTI.
            MOVE SPACES TO FKK-PARAM-KUNDE-ID.
            MOVE 0 TO END-OF-FILE-FKK.
+           MOVE ZEROES TO WS-CTL-KUNDE-MATCH-COUNT.
 
            TRIMSPACES.
-           MOVE ZEROES TO CT-IX.
-           MOVE ZEROES TO CT-IX2.
-           PERFORM UNTIL CT-IX = LENGTH OF CT-IN
-           MOVE CT-IN(CT-IX:1) TO CT-CURRENTCHAR
-           ADD 1 TO CT-IX
-           IF NOT CT-CURRENTCHAR = SPACE OR NOT CT-PREVIOUSCHAR = SPACE
-               MOVE CT-CURRENTCHAR TO CT-OUT(CT-IX2:1)
-               MOVE CT-CURRENTCHAR TO CT-PREVIOUSCHAR
-               ADD 1 TO CT-IX2
-           END-IF
-           END-PERFORM
+           CALL "TEKSTRENS" USING CT-IN CT-OUT.
            MOVE SPACES TO CT-IN.
 
+      *    Page break plus the customer-block heading line, printed
+      *    ahead of the name/address/account lines for this customer.
+           WRITE-KUNDE-OVERSKRIFT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "KONTOUDTOG" DELIMITED BY SIZE
+               "                              DATO: " DELIMITED BY SIZE
+               WS-RUN-DATE-ED DELIMITED BY SIZE
+               INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT AFTER ADVANCING PAGE.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "KUNDE-ID: " DELIMITED BY SIZE
+               KUNDE-ID IN KUNDEOPLINDEF DELIMITED BY SIZE
+               INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT.
+           MOVE SPACES TO KUNDEKONTOOUT.
+
            FORMAT-NAVN.
            STRING
            FORNAVN IN KUNDEOPLINDEF DELIMITED BY SIZE
@@ -148,12 +531,26 @@
            EFTERNAVN IN KUNDEOPLINDEF DELIMITED BY SIZE
            INTO CT-IN.
            PERFORM TRIMSPACES.
-           MOVE CT-OUT TO KUNDEKONTOOUT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  Navn:    " DELIMITED BY SIZE
+               CT-OUT DELIMITED BY SIZE
+               INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
            WRITE KUNDEKONTOOUT.
            MOVE SPACES TO CT-OUT.
            MOVE SPACES TO KUNDEKONTOOUT.
 
            FORMAT-ADDRESSE.
+           IF ADRESSE-LINJE-2 IN KUNDEOPLINDEF NOT = SPACES
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING "  " DELIMITED BY SIZE
+                   ADRESSE-LINJE-2 IN KUNDEOPLINDEF DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+               MOVE WS-PRINT-LINE TO KUNDEKONTOOUT
+               WRITE KUNDEKONTOOUT
+               MOVE SPACES TO KUNDEKONTOOUT
+           END-IF.
+
            STRING
            VEJNAVN IN KUNDEOPLINDEF DELIMITED BY SIZE
            " "
@@ -164,19 +561,196 @@
            SIDE IN KUNDEOPLINDEF DELIMITED BY SIZE
            INTO CT-IN.
            PERFORM TRIMSPACES.
-           MOVE CT-OUT TO KUNDEKONTOOUT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  Adresse: " DELIMITED BY SIZE
+               CT-OUT DELIMITED BY SIZE
+               INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
            WRITE KUNDEKONTOOUT.
            MOVE SPACES TO CT-OUT.
            MOVE SPACES TO KUNDEKONTOOUT.
 
            FORMAT-BY.
+           CALL "POSTNRVALIDER" USING
+               POSTNR IN KUNDEOPLINDEF
+               BY-X IN KUNDEOPLINDEF
+               WS-POSTNR-RESULT.
+           IF WS-POSTNR-RESULT = "U"
+               DISPLAY "ADVARSEL: POSTNR " POSTNR IN KUNDEOPLINDEF
+                   " passer ikke med BY-X " BY-X IN KUNDEOPLINDEF
+           END-IF.
+
            STRING
            POSTNR IN KUNDEOPLINDEF DELIMITED BY SIZE
            " "
            BY-X IN KUNDEOPLINDEF DELIMITED BY SIZE
            INTO CT-IN.
            PERFORM TRIMSPACES.
-           MOVE CT-OUT TO KUNDEKONTOOUT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  By:      " DELIMITED BY SIZE
+               CT-OUT DELIMITED BY SIZE
+               INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
            WRITE KUNDEKONTOOUT.
            MOVE SPACES TO CT-OUT.
            MOVE SPACES TO KUNDEKONTOOUT.
+
+      *    Indented column heading, printed once per customer just
+      *    ahead of that customer's account rows.
+           WRITE-KONTO-KOLONNEHOVED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING
+               "    KONTONUMMER          TYPE  S   RENTE       BALANCE"
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT.
+           MOVE SPACES TO KUNDEKONTOOUT.
+
+      *    Same control totals as Opgave8Kontrol.txt, printed
+      *    straight onto the end of KUNDEKONTO.txt itself so the
+      *    reconciliation figures travel with the statement run they
+      *    belong to.
+           SKRIV-KUNDEKONTO-FODTEKST.
+           MOVE WS-CTL-KUNDE-COUNT TO WS-CTL-KUNDE-CNT-ED.
+           MOVE WS-CTL-KUNDE-BALANCE TO WS-CTL-KUNDE-BAL-ED.
+           MOVE WS-CTL-KONTO-COUNT TO WS-CTL-KONTO-CNT-ED.
+           MOVE WS-CTL-KONTO-BALANCE TO WS-CTL-KONTO-BAL-ED.
+           MOVE WS-CTL-DISCREPANCY-COUNT TO WS-CTL-DISC-CNT-ED.
+           MOVE WS-CTL-REJECT-COUNT TO WS-CTL-REJECT-CNT-ED.
+           MOVE WS-CTL-KONTO-LUKKET-COUNT TO WS-CTL-LUKKET-CNT-ED.
+           MOVE WS-CTL-KONTO-FROSSET-COUNT TO WS-CTL-FROSSET-CNT-ED.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "KONTROLTOTALER" DELIMITED BY SIZE
+               INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  Kunder laest:        " WS-CTL-KUNDE-CNT-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  Kunde balance sum:   " WS-CTL-KUNDE-BAL-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  Konti matchet:       " WS-CTL-KONTO-CNT-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  Konto balance sum:   " WS-CTL-KONTO-BAL-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  Kunder uden konti:   " WS-CTL-DISC-CNT-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  Kunder afvist:       " WS-CTL-REJECT-CNT-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  Konti lukket:        " WS-CTL-LUKKET-CNT-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  Konti frosset:       " WS-CTL-FROSSET-CNT-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEKONTOOUT.
+           WRITE KUNDEKONTOOUT.
+           MOVE SPACES TO KUNDEKONTOOUT.
+
+           WRITE-KONTROLRAPPORT.
+           MOVE WS-CTL-KUNDE-COUNT TO WS-CTL-KUNDE-CNT-ED.
+           MOVE WS-CTL-KUNDE-BALANCE TO WS-CTL-KUNDE-BAL-ED.
+           MOVE WS-CTL-KONTO-COUNT TO WS-CTL-KONTO-CNT-ED.
+           MOVE WS-CTL-KONTO-BALANCE TO WS-CTL-KONTO-BAL-ED.
+           MOVE WS-CTL-DISCREPANCY-COUNT TO WS-CTL-DISC-CNT-ED.
+           MOVE WS-CTL-REJECT-COUNT TO WS-CTL-REJECT-CNT-ED.
+           MOVE WS-CTL-KONTO-LUKKET-COUNT TO WS-CTL-LUKKET-CNT-ED.
+           MOVE WS-CTL-KONTO-FROSSET-COUNT TO WS-CTL-FROSSET-CNT-ED.
+
+           OPEN OUTPUT KONTROLFILEOUT.
+           IF WS-KTR-STATUS NOT = "00"
+               STRING "Open Opgave8Kontrol.txt failed, status "
+                   WS-KTR-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+           MOVE SPACES TO WS-KONTROL-LINE.
+           STRING "Kunder laest:        " WS-CTL-KUNDE-CNT-ED
+               DELIMITED BY SIZE INTO WS-KONTROL-LINE.
+           MOVE WS-KONTROL-LINE TO KONTROLLINE.
+           WRITE KONTROLLINE.
+           MOVE SPACES TO WS-KONTROL-LINE.
+           STRING "Kunde balance sum:   " WS-CTL-KUNDE-BAL-ED
+               DELIMITED BY SIZE INTO WS-KONTROL-LINE.
+           MOVE WS-KONTROL-LINE TO KONTROLLINE.
+           WRITE KONTROLLINE.
+           MOVE SPACES TO WS-KONTROL-LINE.
+           STRING "Konti matchet:       " WS-CTL-KONTO-CNT-ED
+               DELIMITED BY SIZE INTO WS-KONTROL-LINE.
+           MOVE WS-KONTROL-LINE TO KONTROLLINE.
+           WRITE KONTROLLINE.
+           MOVE SPACES TO WS-KONTROL-LINE.
+           STRING "Konto balance sum:   " WS-CTL-KONTO-BAL-ED
+               DELIMITED BY SIZE INTO WS-KONTROL-LINE.
+           MOVE WS-KONTROL-LINE TO KONTROLLINE.
+           WRITE KONTROLLINE.
+           MOVE SPACES TO WS-KONTROL-LINE.
+           STRING "Kunder uden konti:   " WS-CTL-DISC-CNT-ED
+               DELIMITED BY SIZE INTO WS-KONTROL-LINE.
+           MOVE WS-KONTROL-LINE TO KONTROLLINE.
+           WRITE KONTROLLINE.
+           MOVE SPACES TO WS-KONTROL-LINE.
+           STRING "Kunder afvist:       " WS-CTL-REJECT-CNT-ED
+               DELIMITED BY SIZE INTO WS-KONTROL-LINE.
+           MOVE WS-KONTROL-LINE TO KONTROLLINE.
+           WRITE KONTROLLINE.
+           MOVE SPACES TO WS-KONTROL-LINE.
+           STRING "Konti lukket:        " WS-CTL-LUKKET-CNT-ED
+               DELIMITED BY SIZE INTO WS-KONTROL-LINE.
+           MOVE WS-KONTROL-LINE TO KONTROLLINE.
+           WRITE KONTROLLINE.
+           MOVE SPACES TO WS-KONTROL-LINE.
+           STRING "Konti frosset:       " WS-CTL-FROSSET-CNT-ED
+               DELIMITED BY SIZE INTO WS-KONTROL-LINE.
+           MOVE WS-KONTROL-LINE TO KONTROLLINE.
+           WRITE KONTROLLINE.
+           CLOSE KONTROLFILEOUT.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE8: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           CLOSE KUNDEOPLFILEIN.
+           CLOSE KUNDEKONTOFILEOUT.
+           CLOSE KONTOOPLFILEIN.
+           CLOSE REJEKTFILEOUT.
+           STOP RUN.
+
+      *    One line per malformed customer record, flagging which of
+      *    the three checks above it failed.
+           SKRIV-REJEKTLINJE.
+           MOVE SPACES TO WS-REJEKT-LINE.
+           STRING "KUNDE-ID:" DELIMITED BY SIZE
+               KUNDE-ID IN KUNDEOPLINDEF DELIMITED BY SIZE
+               " MANGLER-ID:" DELIMITED BY SIZE
+               WS-REJ-KUNDEID DELIMITED BY SIZE
+               " MANGLER-NAVN:" DELIMITED BY SIZE
+               WS-REJ-NAVN DELIMITED BY SIZE
+               " KONTONUMMER:" DELIMITED BY SIZE
+               WS-REJ-KONTONR DELIMITED BY SIZE
+               " EMAIL:" DELIMITED BY SIZE
+               WS-REJ-EMAIL DELIMITED BY SIZE
+               " ETAGE/SIDE:" DELIMITED BY SIZE
+               WS-REJ-ADRESSE DELIMITED BY SIZE
+               INTO WS-REJEKT-LINE.
+           MOVE WS-REJEKT-LINE TO REJEKTLINE.
+           WRITE REJEKTLINE.
