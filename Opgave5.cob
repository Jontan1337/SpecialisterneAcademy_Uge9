@@ -5,6 +5,8 @@
            WORKING-STORAGE SECTION.
            01 KUNDEOPL.
                COPY "KUNDEOPL.cpy".
+           01 CT-IN                    PIC X(100) VALUE SPACES.
+           01 CT-OUT                   PIC X(100) VALUE SPACES.
 
            PROCEDURE DIVISION.
            MOVE 1234567890 TO KUNDE-ID.
@@ -13,7 +15,7 @@
            MOVE "DK12345678912345" TO KONTONUMMER.
            MOVE 2500.75 TO BALANCE.
            MOVE "DKK" TO VALUTAKODE.
-           MOVE "Vej1" TO VEJNAVN.
+           MOVE "Vej1  Anneks" TO VEJNAVN.
            MOVE "42" TO HUSNR.
            MOVE "2" TO ETAGE.
            MOVE "Side?" TO SIDE.
@@ -21,5 +23,23 @@
            MOVE "2670" TO POSTNR.
            MOVE "DK" TO LANDE-KODE.
 
+           PERFORM NORMALISER-ADRESSEFELTER.
+
            DISPLAY KUNDEOPL.
            STOP RUN.
+
+           NORMALISER-ADRESSEFELTER.
+           MOVE SPACES TO CT-IN.
+           MOVE VEJNAVN TO CT-IN.
+           CALL "TEKSTRENS" USING CT-IN CT-OUT.
+           MOVE CT-OUT(1:30) TO VEJNAVN.
+
+           MOVE SPACES TO CT-IN.
+           MOVE BY-X TO CT-IN.
+           CALL "TEKSTRENS" USING CT-IN CT-OUT.
+           MOVE CT-OUT(1:20) TO BY-X.
+
+           MOVE SPACES TO CT-IN.
+           MOVE EMAIL TO CT-IN.
+           CALL "TEKSTRENS" USING CT-IN CT-OUT.
+           MOVE CT-OUT(1:50) TO EMAIL.
