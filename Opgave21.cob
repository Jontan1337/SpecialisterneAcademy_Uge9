@@ -0,0 +1,205 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE21.
+
+      *    Posts debit/credit transactions from Transaktioner.txt
+      *    against KontoOpl.txt - same shape as Opgave14's address
+      *    change application: the account file is indexed on
+      *    KONTONUMMER, so each posting is applied with a direct
+      *    READ/REWRITE instead of a full-file scan, and every
+      *    applied posting (with the balance before and after) is
+      *    logged to TransaktionsHistorik.txt before the new balance
+      *    is written.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT KONTOOPLFILE ASSIGN TO "KontoOpl.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KONTONUMMER OF KONTOOPLREC
+               FILE STATUS IS WS-KOF-STATUS.
+           SELECT TRANSAKTIONFILE ASSIGN TO "Transaktioner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRA-STATUS.
+           SELECT TRANSHISTORIKFILE
+               ASSIGN TO "TransaktionsHistorik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THI-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD KONTOOPLFILE.
+           01 KONTOOPLREC.
+               COPY "KONTOOPL.cpy".
+
+           FD TRANSAKTIONFILE.
+           01 TRANSAKTIONREC.
+               COPY "TRANSPOSTERING.cpy".
+
+           FD TRANSHISTORIKFILE.
+           01 TRANSHISTORIKLINE            PIC X(120).
+
+           WORKING-STORAGE SECTION.
+           01 WS-KOF-STATUS                PIC X(2).
+           01 WS-TRA-STATUS                PIC X(2).
+           01 WS-THI-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 WS-END-OF-FILE-TRA           PIC 9(1) VALUE ZEROES.
+
+           01 WS-FOUND-SWITCH              PIC X(1) VALUE "N".
+              88 WS-KONTO-FUNDET           VALUE "Y".
+
+           01 WS-GAMMEL-BALANCE            PIC 9(7)V99 VALUE ZEROES.
+           01 WS-NY-BALANCE                PIC 9(7)V99 VALUE ZEROES.
+
+           01 WS-HIST-DATE                 PIC 9(6) VALUE ZEROES.
+           01 WS-HIST-DATE-ED              PIC 99/99/99 VALUE ZEROES.
+           01 WS-HISTORIK-LINE             PIC X(120) VALUE SPACES.
+
+           01 WS-GAMMEL-BALANCE-ED         PIC -(6)9.99 VALUE ZEROES.
+           01 WS-NY-BALANCE-ED             PIC -(6)9.99 VALUE ZEROES.
+           01 WS-BELOB-ED                  PIC -(6)9.99 VALUE ZEROES.
+
+           01 WS-CTL-POSTERINGER           PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-DEBIT                 PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-KREDIT                PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-UKENDT-KONTO          PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-AFVIST-DAEKNING       PIC 9(5) VALUE ZEROES.
+
+           PROCEDURE DIVISION.
+           PERFORM BEHANDLE-TRANSAKTIONER.
+           STOP RUN.
+
+           BEHANDLE-TRANSAKTIONER.
+           OPEN INPUT TRANSAKTIONFILE.
+           IF WS-TRA-STATUS NOT = "00"
+               STRING "Open Transaktioner.txt failed, status "
+                   WS-TRA-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+           OPEN I-O KONTOOPLFILE.
+           IF WS-KOF-STATUS NOT = "00"
+               OPEN OUTPUT KONTOOPLFILE
+           END-IF.
+           IF WS-KOF-STATUS NOT = "00"
+               STRING "Open KontoOpl.txt failed, status "
+                   WS-KOF-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE-TRA = 1
+               READ TRANSAKTIONFILE INTO TRANSAKTIONREC
+                   AT END
+                       MOVE 1 TO WS-END-OF-FILE-TRA
+                   NOT AT END
+                       PERFORM ANVEND-EN-TRANSAKTION
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANSAKTIONFILE.
+           CLOSE KONTOOPLFILE.
+           PERFORM SKRIV-KOERSELSOVERSIGT.
+
+      *    Direct read/rewrite on KONTONUMMER instead of a full-file
+      *    scan - the payoff of KontoOpl.txt being indexed.
+           ANVEND-EN-TRANSAKTION.
+           ADD 1 TO WS-CTL-POSTERINGER.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           MOVE TP-KONTONUMMER IN TRANSAKTIONREC
+               TO KONTONUMMER IN KONTOOPLREC.
+           READ KONTOOPLFILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-SWITCH
+                   PERFORM POSTER-TRANSAKTION
+           END-READ.
+
+           IF NOT WS-KONTO-FUNDET
+               ADD 1 TO WS-CTL-UKENDT-KONTO
+               DISPLAY "ADVARSEL: KONTONUMMER "
+                   TP-KONTONUMMER IN TRANSAKTIONREC
+                   " ikke fundet, postering ignoreret"
+           END-IF.
+
+      *    Debit reduces the balance, credit increases it. KontoOpl's
+      *    BALANCE is unsigned, so a debit that would take the
+      *    account below zero is rejected rather than posted, the
+      *    same way an unfound account is - a warning and a count,
+      *    not an abend.
+           POSTER-TRANSAKTION.
+           MOVE BALANCE IN KONTOOPLREC TO WS-GAMMEL-BALANCE.
+           IF TP-ER-DEBIT IN TRANSAKTIONREC
+               IF TP-BELOB IN TRANSAKTIONREC > WS-GAMMEL-BALANCE
+                   ADD 1 TO WS-CTL-AFVIST-DAEKNING
+                   DISPLAY "ADVARSEL: KONTONUMMER "
+                       KONTONUMMER IN KONTOOPLREC
+                       " har ikke daekning til debitering"
+               ELSE
+                   COMPUTE WS-NY-BALANCE =
+                       WS-GAMMEL-BALANCE - TP-BELOB IN TRANSAKTIONREC
+                   ADD 1 TO WS-CTL-DEBIT
+                   PERFORM GENNEMFOER-POSTERING
+               END-IF
+           ELSE
+               COMPUTE WS-NY-BALANCE =
+                   WS-GAMMEL-BALANCE + TP-BELOB IN TRANSAKTIONREC
+               ADD 1 TO WS-CTL-KREDIT
+               PERFORM GENNEMFOER-POSTERING
+           END-IF.
+
+           GENNEMFOER-POSTERING.
+           PERFORM LOG-TRANSAKTION.
+           MOVE WS-NY-BALANCE TO BALANCE IN KONTOOPLREC.
+           REWRITE KONTOOPLREC.
+
+      *    Logs the balance before and after, before the new balance
+      *    is written over the old one.
+           LOG-TRANSAKTION.
+           ACCEPT WS-HIST-DATE FROM DATE.
+           MOVE WS-HIST-DATE TO WS-HIST-DATE-ED.
+           MOVE WS-GAMMEL-BALANCE TO WS-GAMMEL-BALANCE-ED.
+           MOVE WS-NY-BALANCE TO WS-NY-BALANCE-ED.
+           MOVE TP-BELOB IN TRANSAKTIONREC TO WS-BELOB-ED.
+           MOVE SPACES TO WS-HISTORIK-LINE.
+           STRING WS-HIST-DATE-ED DELIMITED BY SIZE
+               " KONTONUMMER:" DELIMITED BY SIZE
+               KONTONUMMER IN KONTOOPLREC DELIMITED BY SIZE
+               " TYPE:" DELIMITED BY SIZE
+               TP-TRANS-TYPE IN TRANSAKTIONREC DELIMITED BY SIZE
+               " BELOB:" DELIMITED BY SIZE
+               WS-BELOB-ED DELIMITED BY SIZE
+               " GAMMEL:" DELIMITED BY SIZE
+               WS-GAMMEL-BALANCE-ED DELIMITED BY SIZE
+               " NY:" DELIMITED BY SIZE
+               WS-NY-BALANCE-ED DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               TP-TEKST IN TRANSAKTIONREC DELIMITED BY SIZE
+               INTO WS-HISTORIK-LINE.
+
+           OPEN EXTEND TRANSHISTORIKFILE.
+           IF WS-THI-STATUS = "35"
+               OPEN OUTPUT TRANSHISTORIKFILE
+           END-IF.
+           MOVE WS-HISTORIK-LINE TO TRANSHISTORIKLINE.
+           WRITE TRANSHISTORIKLINE.
+           CLOSE TRANSHISTORIKFILE.
+
+           SKRIV-KOERSELSOVERSIGT.
+           DISPLAY "----------------------------------------".
+           DISPLAY "OPGAVE21 - KOERSELSOVERSIGT".
+           DISPLAY "POSTERINGER LAEST:       " WS-CTL-POSTERINGER.
+           DISPLAY "DEBITERINGER:            " WS-CTL-DEBIT.
+           DISPLAY "KREDITERINGER:           " WS-CTL-KREDIT.
+           DISPLAY "UKENDT KONTONUMMER:      " WS-CTL-UKENDT-KONTO.
+           DISPLAY "AFVIST (MANGLENDE DAEKNING): "
+               WS-CTL-AFVIST-DAEKNING.
+           DISPLAY "----------------------------------------".
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE21: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
