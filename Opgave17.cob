@@ -0,0 +1,170 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE17.
+
+      *    KUNDEOPL.cpy's INFO group only carries one phone number and
+      *    one email address per customer. Rather than widen that
+      *    record layout (and so the 261-byte Kundeoplysninger.txt
+      *    layout every program already depends on), extra phone
+      *    numbers and email addresses live in a new
+      *    KundeKontakter.txt transaction file, one contact per line,
+      *    using the same "supplementary file keyed by KUNDE-ID" idea
+      *    as Opgave14's AdresseAendringer.txt. This program merges
+      *    each contact with its customer (direct keyed READ, same as
+      *    Opgave14/Opgave8's WRITEALLKUNDEKONTI) into a combined
+      *    contact directory, KundeKontaktRapport.txt.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *    Only ever looked up one customer at a time by KUNDE-ID.
+           SELECT KUNDEOPLFILE ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLREC
+               FILE STATUS IS WS-KOI-STATUS.
+           SELECT KUNDEKONTAKTERFILE ASSIGN TO "KundeKontakter.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KTF-STATUS.
+           SELECT KONTAKTRAPPORTOUT
+               ASSIGN TO "KundeKontaktRapport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KRO-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD KUNDEOPLFILE.
+           01 KUNDEOPLREC.
+               COPY "KUNDEOPL.cpy".
+
+           FD KUNDEKONTAKTERFILE.
+           01 KUNDEKONTAKTREC.
+               COPY "KONTAKTOPL.cpy".
+
+           FD KONTAKTRAPPORTOUT.
+           01 KONTAKTRAPPORTLINE           PIC X(100).
+
+           WORKING-STORAGE SECTION.
+           01 WS-KOI-STATUS                PIC X(2).
+           01 WS-KTF-STATUS                PIC X(2).
+           01 WS-KRO-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 WS-END-OF-FILE               PIC 9(1) VALUE ZEROES.
+           01 WS-FULDENAVN                 PIC X(41) VALUE SPACES.
+           01 WS-RAPPORT-LINE              PIC X(100) VALUE SPACES.
+
+           01 WS-CTL-KONTAKT-COUNT         PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-KONTAKT-COUNT-ED      PIC ZZZZ9 VALUE ZEROES.
+           01 WS-CTL-TELEFON-COUNT         PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-TELEFON-COUNT-ED      PIC ZZZZ9 VALUE ZEROES.
+           01 WS-CTL-EMAIL-COUNT           PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-EMAIL-COUNT-ED        PIC ZZZZ9 VALUE ZEROES.
+           01 WS-CTL-UKENDT-COUNT          PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-UKENDT-COUNT-ED       PIC ZZZZ9 VALUE ZEROES.
+
+           PROCEDURE DIVISION.
+           PERFORM SAML-KUNDEKONTAKTER.
+           STOP RUN.
+
+           SAML-KUNDEKONTAKTER.
+           OPEN INPUT KUNDEKONTAKTERFILE.
+           IF WS-KTF-STATUS NOT = "00"
+               STRING "Open KundeKontakter.txt failed, status "
+                   WS-KTF-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+           OPEN INPUT KUNDEOPLFILE.
+           IF WS-KOI-STATUS NOT = "00"
+               STRING "Open Kundeoplysninger.txt failed, status "
+                   WS-KOI-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+           OPEN OUTPUT KONTAKTRAPPORTOUT.
+           IF WS-KRO-STATUS NOT = "00"
+               STRING "Open KundeKontaktRapport.txt failed, status "
+                   WS-KRO-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE = 1
+               READ KUNDEKONTAKTERFILE INTO KUNDEKONTAKTREC
+                   AT END
+                       MOVE 1 TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM BEHANDL-EN-KONTAKT
+               END-READ
+           END-PERFORM.
+
+           PERFORM SKRIV-KONTAKT-OVERSIGT.
+
+           CLOSE KUNDEKONTAKTERFILE.
+           CLOSE KUNDEOPLFILE.
+           CLOSE KONTAKTRAPPORTOUT.
+
+           BEHANDL-EN-KONTAKT.
+           MOVE KT-KUNDE-ID TO KUNDE-ID IN KUNDEOPLREC.
+           READ KUNDEOPLFILE
+               INVALID KEY
+                   ADD 1 TO WS-CTL-UKENDT-COUNT
+                   DISPLAY "ADVARSEL: Ukendt KUNDE-ID " KT-KUNDE-ID
+                       " i KundeKontakter.txt, sprunget over"
+               NOT INVALID KEY
+                   ADD 1 TO WS-CTL-KONTAKT-COUNT
+                   PERFORM SKRIV-KONTAKTLINJE
+           END-READ.
+
+           SKRIV-KONTAKTLINJE.
+           MOVE SPACES TO WS-FULDENAVN.
+           STRING FORNAVN IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EFTERNAVN IN KUNDEOPLREC DELIMITED BY SIZE
+               INTO WS-FULDENAVN.
+
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           IF KT-ER-TELEFON
+               ADD 1 TO WS-CTL-TELEFON-COUNT
+               STRING KT-KUNDE-ID DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-FULDENAVN DELIMITED BY SIZE
+                   "TELEFON " DELIMITED BY SIZE
+                   KT-TELEFON-LANDEKODE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   KT-TELEFON DELIMITED BY SIZE
+                   INTO WS-RAPPORT-LINE
+           ELSE
+               ADD 1 TO WS-CTL-EMAIL-COUNT
+               STRING KT-KUNDE-ID DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-FULDENAVN DELIMITED BY SIZE
+                   "EMAIL   " DELIMITED BY SIZE
+                   KT-EMAIL DELIMITED BY SIZE
+                   INTO WS-RAPPORT-LINE
+           END-IF.
+           MOVE WS-RAPPORT-LINE TO KONTAKTRAPPORTLINE.
+           WRITE KONTAKTRAPPORTLINE.
+
+           SKRIV-KONTAKT-OVERSIGT.
+           MOVE WS-CTL-KONTAKT-COUNT TO WS-CTL-KONTAKT-COUNT-ED.
+           MOVE WS-CTL-TELEFON-COUNT TO WS-CTL-TELEFON-COUNT-ED.
+           MOVE WS-CTL-EMAIL-COUNT TO WS-CTL-EMAIL-COUNT-ED.
+           MOVE WS-CTL-UKENDT-COUNT TO WS-CTL-UKENDT-COUNT-ED.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "EKSTRA KONTAKTER: " DELIMITED BY SIZE
+               WS-CTL-KONTAKT-COUNT-ED DELIMITED BY SIZE
+               "  TELEFON: " DELIMITED BY SIZE
+               WS-CTL-TELEFON-COUNT-ED DELIMITED BY SIZE
+               "  EMAIL: " DELIMITED BY SIZE
+               WS-CTL-EMAIL-COUNT-ED DELIMITED BY SIZE
+               "  UKENDT KUNDE: " DELIMITED BY SIZE
+               WS-CTL-UKENDT-COUNT-ED DELIMITED BY SIZE
+               INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO KONTAKTRAPPORTLINE.
+           WRITE KONTAKTRAPPORTLINE.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE17: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
