@@ -0,0 +1,121 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE10.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *    Kunde oplysninger
+      *    Indexed on KUNDE-ID; this program still walks the file top
+      *    to bottom, so ACCESS MODE stays SEQUENTIAL.
+           SELECT KUNDEOPLFILEIN ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLINDEF
+               FILE STATUS IS WS-KOI-STATUS.
+      *    Kunde oplysninger end
+
+      *    Overdrawn-beyond-limit exception listing
+           SELECT OVERTRUKFILEOUT ASSIGN TO "OvertrukKunder.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OTK-STATUS.
+      *    Overdrawn-beyond-limit exception listing end
+
+           DATA DIVISION.
+           FILE SECTION.
+
+      *    Kunde oplysninger
+           FD KUNDEOPLFILEIN.
+           01 KUNDEOPLINDEF.
+               COPY "KUNDEOPL.cpy".
+      *    Kunde oplysninger end
+
+      *    Overdrawn-beyond-limit exception listing
+           FD OVERTRUKFILEOUT.
+           01 OVERTRUKLINE              PIC X(100).
+      *    Overdrawn-beyond-limit exception listing end
+
+           WORKING-STORAGE SECTION.
+           01 WS-KOI-STATUS                PIC X(2).
+           01 WS-OTK-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 END-OF-FILE                  PIC 9(1) VALUE ZEROES.
+           01 WS-OVERTRUK-COUNT            PIC 9(5) VALUE ZEROES.
+           01 WS-OVERTRUK-COUNT-ED         PIC Z(4)9 VALUE ZEROES.
+
+           01 WS-BALANCE-ED                PIC -(7)9.99 VALUE ZEROES.
+           01 WS-LIMIT-ED                  PIC Z(6)9.99 VALUE ZEROES.
+           01 WS-FULDENAVN                 PIC X(41) VALUE SPACES.
+           01 WS-OVERTRUK-LINE             PIC X(100) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+           PERFORM FIND-OVERTRUKKE-KUNDER.
+           STOP RUN.
+
+           FIND-OVERTRUKKE-KUNDER.
+           OPEN INPUT KUNDEOPLFILEIN.
+           IF WS-KOI-STATUS NOT = "00"
+               STRING "Open Kundeoplysninger.txt failed, status "
+                   WS-KOI-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           OPEN OUTPUT OVERTRUKFILEOUT.
+           IF WS-OTK-STATUS NOT = "00"
+               STRING "Open OvertrukKunder.txt failed, status "
+                   WS-OTK-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM UNTIL END-OF-FILE = 1
+               READ KUNDEOPLFILEIN INTO KUNDEOPLINDEF
+                   AT END
+                       MOVE 1 TO END-OF-FILE
+                   NOT AT END
+                       IF WS-KOI-STATUS NOT = "00"
+                           STRING "Read Kundeoplysninger.txt failed, "
+                               "status " WS-KOI-STATUS
+                               DELIMITED BY SIZE INTO WS-ABEND-MESSAGE
+                           PERFORM ABEND-RUN
+                       ELSE
+                           IF BALANCE IN KUNDEOPLINDEF < 0
+                               AND
+                               (BALANCE IN KUNDEOPLINDEF * -1) >
+                                   OVERDRAFT-LIMIT IN KUNDEOPLINDEF
+                               PERFORM WRITE-OVERTRUKLINE
+                           END-IF
+                   END-READ
+           END-PERFORM.
+
+           CLOSE KUNDEOPLFILEIN.
+           CLOSE OVERTRUKFILEOUT.
+
+           WRITE-OVERTRUKLINE.
+           ADD 1 TO WS-OVERTRUK-COUNT.
+           MOVE SPACES TO WS-FULDENAVN.
+           STRING FORNAVN IN KUNDEOPLINDEF DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EFTERNAVN IN KUNDEOPLINDEF DELIMITED BY SIZE
+               INTO WS-FULDENAVN.
+           MOVE BALANCE IN KUNDEOPLINDEF TO WS-BALANCE-ED.
+           MOVE OVERDRAFT-LIMIT IN KUNDEOPLINDEF TO WS-LIMIT-ED.
+           MOVE SPACES TO WS-OVERTRUK-LINE.
+           STRING KUNDE-ID IN KUNDEOPLINDEF DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-FULDENAVN DELIMITED BY SIZE
+               "BALANCE " DELIMITED BY SIZE
+               WS-BALANCE-ED DELIMITED BY SIZE
+               " LIMIT " DELIMITED BY SIZE
+               WS-LIMIT-ED DELIMITED BY SIZE
+               INTO WS-OVERTRUK-LINE.
+           MOVE WS-OVERTRUK-LINE TO OVERTRUKLINE.
+           WRITE OVERTRUKLINE.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE10: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           CLOSE KUNDEOPLFILEIN.
+           CLOSE OVERTRUKFILEOUT.
+           STOP RUN.
