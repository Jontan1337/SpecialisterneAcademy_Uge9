@@ -0,0 +1,37 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. TEKSTRENS.
+
+      *    Collapses runs of repeated/leading spaces in a text field
+      *    down to a single space. Shared by every program that used to
+      *    carry its own copy of this cleanup (Opgave3's
+      *    CREATECLEANFULLNAME, Opgave8's TRIMSPACES) so the same rule
+      *    can also run on VEJNAVN, BY-X and EMAIL as they are loaded.
+
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-IX                        PIC 9(3) VALUE ZEROES.
+           01 WS-IX2                       PIC 9(3) VALUE ZEROES.
+           01 WS-CURRENTCHAR               PIC X(1) VALUE SPACES.
+           01 WS-PREVIOUSCHAR              PIC X(1) VALUE SPACES.
+
+           LINKAGE SECTION.
+           01 LS-TEKST-IN                  PIC X(100).
+           01 LS-TEKST-UD                  PIC X(100).
+
+           PROCEDURE DIVISION USING LS-TEKST-IN LS-TEKST-UD.
+           MOVE SPACES TO LS-TEKST-UD.
+           MOVE SPACES TO WS-PREVIOUSCHAR.
+           MOVE 1 TO WS-IX.
+           MOVE 1 TO WS-IX2.
+           PERFORM UNTIL WS-IX > LENGTH OF LS-TEKST-IN
+               MOVE LS-TEKST-IN(WS-IX:1) TO WS-CURRENTCHAR
+               ADD 1 TO WS-IX
+               IF NOT WS-CURRENTCHAR = SPACE
+                   OR NOT WS-PREVIOUSCHAR = SPACE
+                   MOVE WS-CURRENTCHAR TO LS-TEKST-UD(WS-IX2:1)
+                   MOVE WS-CURRENTCHAR TO WS-PREVIOUSCHAR
+                   ADD 1 TO WS-IX2
+               END-IF
+           END-PERFORM.
+
+           EXIT PROGRAM.
