@@ -0,0 +1,154 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE19.
+
+      *    Segmented account extract intake, the same shape as
+      *    Opgave6's manifest-driven customer intake: a
+      *    KontoEkstraktManifest.txt lists account extract segment
+      *    files (one per line), each opened in turn on a single
+      *    dynamically-assigned SELECT, and every record loaded into
+      *    KontoOpl.txt - WRITE for an account not seen before,
+      *    REWRITE if the account number is already on file.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *    Indexed by KONTONUMMER, same key structure Opgave8 already
+      *    relies on for this file.
+           SELECT KONTOOPLFILE ASSIGN TO "KontoOpl.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KONTONUMMER OF KONTOOPLREC
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOOPLREC
+                   WITH DUPLICATES
+               FILE STATUS IS WS-KOF-STATUS.
+           SELECT EKSTRAKTMANIFEST
+               ASSIGN TO "KontoEkstraktManifest.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EKM-STATUS.
+      *    Multi-file intake: the segment file names are listed in
+      *    the manifest and each one is opened in turn on this same
+      *    dynamically-assigned SELECT.
+           SELECT EKSTRAKTFILE ASSIGN TO WS-EKSTRAKT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EKS-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD KONTOOPLFILE.
+           01 KONTOOPLREC.
+               COPY "KONTOOPL.cpy".
+
+           FD EKSTRAKTMANIFEST.
+           01 EKSTRAKTMANIFESTLINE         PIC X(30).
+
+           FD EKSTRAKTFILE.
+           01 EKSTRAKTREC.
+               COPY "KONTOOPL.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-KOF-STATUS                PIC X(2).
+           01 WS-EKM-STATUS                PIC X(2).
+           01 WS-EKS-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 WS-EKSTRAKT-FILNAVN          PIC X(30) VALUE SPACES.
+           01 WS-END-OF-MANIFEST           PIC 9(1) VALUE ZEROES.
+           01 WS-END-OF-EKSTRAKT           PIC 9(1) VALUE ZEROES.
+
+           01 WS-CTL-EKSTRAKT-FILER        PIC 9(3) VALUE ZEROES.
+           01 WS-CTL-KONTO-NY              PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-KONTO-OPDATERET       PIC 9(5) VALUE ZEROES.
+
+           PROCEDURE DIVISION.
+           PERFORM INDLAES-KONTOEKSTRAKTER.
+           STOP RUN.
+
+           INDLAES-KONTOEKSTRAKTER.
+           OPEN I-O KONTOOPLFILE.
+           IF WS-KOF-STATUS NOT = "00"
+               OPEN OUTPUT KONTOOPLFILE
+           END-IF.
+           IF WS-KOF-STATUS NOT = "00"
+               STRING "Open KontoOpl.txt failed, status "
+                   WS-KOF-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM BEHANDL-KONTOEKSTRAKTMANIFEST.
+
+           CLOSE KONTOOPLFILE.
+           PERFORM SKRIV-KOERSELSOVERSIGT.
+
+      *    A missing manifest is treated like any other first-run-
+      *    missing file elsewhere in this system - skipped, not an
+      *    abend.
+           BEHANDL-KONTOEKSTRAKTMANIFEST.
+           MOVE ZEROES TO WS-END-OF-MANIFEST.
+           OPEN INPUT EKSTRAKTMANIFEST.
+           IF WS-EKM-STATUS = "00"
+               PERFORM UNTIL WS-END-OF-MANIFEST = 1
+                   READ EKSTRAKTMANIFEST INTO EKSTRAKTMANIFESTLINE
+                       AT END
+                           MOVE 1 TO WS-END-OF-MANIFEST
+                       NOT AT END
+                           IF EKSTRAKTMANIFESTLINE NOT = SPACES
+                               MOVE EKSTRAKTMANIFESTLINE
+                                   TO WS-EKSTRAKT-FILNAVN
+                               PERFORM BEHANDL-KONTOEKSTRAKTFIL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EKSTRAKTMANIFEST
+           END-IF.
+
+      *    A manifest line naming a segment file that isn't there is
+      *    likewise skipped with a warning rather than aborting the
+      *    whole run.
+           BEHANDL-KONTOEKSTRAKTFIL.
+           MOVE ZEROES TO WS-END-OF-EKSTRAKT.
+           OPEN INPUT EKSTRAKTFILE.
+           IF WS-EKS-STATUS NOT = "00"
+               DISPLAY "ADVARSEL: Ekstraktfil " WS-EKSTRAKT-FILNAVN
+                   " ikke fundet, sprunget over"
+           ELSE
+               ADD 1 TO WS-CTL-EKSTRAKT-FILER
+               PERFORM UNTIL WS-END-OF-EKSTRAKT = 1
+                   READ EKSTRAKTFILE INTO EKSTRAKTREC
+                       AT END
+                           MOVE 1 TO WS-END-OF-EKSTRAKT
+                       NOT AT END
+                           PERFORM INDLAES-EN-KONTO
+                   END-READ
+               END-PERFORM
+               CLOSE EKSTRAKTFILE
+           END-IF.
+
+           INDLAES-EN-KONTO.
+           MOVE EKSTRAKTREC TO KONTOOPLREC.
+           WRITE KONTOOPLREC
+               INVALID KEY
+                   REWRITE KONTOOPLREC
+                       INVALID KEY
+                           DISPLAY "ADVARSEL: KONTONUMMER "
+                               KONTONUMMER IN KONTOOPLREC
+                               " kunne ikke skrives eller opdateres"
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CTL-KONTO-OPDATERET
+                   END-REWRITE
+               NOT INVALID KEY
+                   ADD 1 TO WS-CTL-KONTO-NY
+           END-WRITE.
+
+           SKRIV-KOERSELSOVERSIGT.
+           DISPLAY "------------------------------------------".
+           DISPLAY "OPGAVE19 - KOERSELSOVERSIGT".
+           DISPLAY "EKSTRAKTFILER INDLAEST:  " WS-CTL-EKSTRAKT-FILER.
+           DISPLAY "NYE KONTI:               " WS-CTL-KONTO-NY.
+           DISPLAY "OPDATEREDE KONTI:        "
+               WS-CTL-KONTO-OPDATERET.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE19: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
