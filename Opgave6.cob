@@ -4,8 +4,37 @@
            ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
+      *    Indexed on KUNDE-ID so a customer can be pulled directly
+      *    instead of scanned for; this program still just walks the
+      *    file top to bottom, so ACCESS MODE stays SEQUENTIAL.
            SELECT KUNDEOPLFILE ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLDEF
+               FILE STATUS IS WS-KOI-STATUS.
+           SELECT EMAILUNDTAGELSEFILE ASSIGN TO "EmailExceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMU-STATUS.
+      *    One line per field that failed one of the validators
+      *    below, so a data-quality reviewer can see exactly which
+      *    fields on which customers need correcting, not just the
+      *    per-check totals in the run summary.
+           SELECT VALIDERINGSRAPPORTOUT
+               ASSIGN TO "KundeOplValideringsRapport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VRA-STATUS.
+
+      *    Multi-file intake: the daily customer extract can arrive
+      *    split across several segment files instead of just one, so
+      *    a manifest lists the segment file names and each one is
+      *    opened in turn on this same dynamically-assigned SELECT.
+           SELECT EKSTRAKTMANIFEST ASSIGN TO
+               "KundeEkstraktManifest.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EKM-STATUS.
+           SELECT EKSTRAKTFILE ASSIGN TO WS-EKSTRAKT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EKS-STATUS.
 
            DATA DIVISION.
            FILE SECTION.
@@ -13,10 +42,67 @@
            01 KUNDEOPLDEF.
                COPY "KUNDEOPL.cpy".
 
+           FD EMAILUNDTAGELSEFILE.
+           01 EMAILUNDTAGELSELINE      PIC X(80).
+
+           FD VALIDERINGSRAPPORTOUT.
+           01 VALIDERINGSRAPPORTLINE   PIC X(100).
+
+           FD EKSTRAKTMANIFEST.
+           01 EKSTRAKTMANIFESTLINE     PIC X(30).
+
+           FD EKSTRAKTFILE.
+           01 EKSTRAKTREC.
+               COPY "KUNDEOPL.cpy".
+
            WORKING-STORAGE SECTION.
+           01 WS-KOI-STATUS            PIC X(2) VALUE SPACES.
+           01 WS-ABEND-MESSAGE         PIC X(80) VALUE SPACES.
+           01 WS-EMU-STATUS            PIC X(2) VALUE SPACES.
+           01 WS-EMAIL-RESULT          PIC X(1) VALUE SPACES.
+           01 WS-EMU-LINE              PIC X(80) VALUE SPACES.
+           01 WS-VRA-STATUS            PIC X(2) VALUE SPACES.
+           01 WS-VRA-LINE              PIC X(100) VALUE SPACES.
+           01 WS-VRA-FELT-NAVN         PIC X(20) VALUE SPACES.
+           01 WS-VRA-FELT-VAERDI       PIC X(30) VALUE SPACES.
            01 KUNDEOPLDATA.
                COPY "KUNDEOPL.cpy".
            01 END-OF-FILE              PIC 9(4) VALUE 0.
+           01 WS-POSTNR-RESULT         PIC X(1) VALUE SPACES.
+           01 WS-KONTONR-RESULT        PIC X(1) VALUE SPACES.
+           01 WS-KONTONR-FORMAT        PIC X(1) VALUE SPACES.
+           01 WS-ADRESSE-RESULT        PIC X(1) VALUE SPACES.
+           01 WS-VALUTAKODE-RESULT     PIC X(1) VALUE SPACES.
+           01 WS-LANDEPOSTNR-RESULT    PIC X(1) VALUE SPACES.
+           01 CT-IN                    PIC X(100) VALUE SPACES.
+           01 CT-OUT                   PIC X(100) VALUE SPACES.
+
+      *    RUN-SUMMARY COUNTERS
+           01 WS-CTL-KUNDE-COUNT       PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-POSTNR-ADVARSEL   PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-KONTONR-ADVARSEL  PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-ADRESSE-ADVARSEL  PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-EMAIL-ADVARSEL    PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-VALUTA-ADVARSEL   PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-LANDEPOSTNR-ADVARSEL PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-KUNDEID-ADVARSEL  PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-NAVN-ADVARSEL     PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-BALANCE-ADVARSEL  PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-EKSTRAKT-FILER    PIC 9(3) VALUE ZEROES.
+
+      *    A balance outside this range is treated as a data-quality
+      *    problem, not a real account position - well past the widest
+      *    exposure a normal account or authorised overdraft carries.
+           01 WS-BALANCE-MIN           PIC S9(7)V99 VALUE -50000.00.
+           01 WS-BALANCE-MAX           PIC S9(7)V99 VALUE 1000000.00.
+           01 WS-VRA-BALANCE-ED        PIC -(6)9.99 VALUE ZEROES.
+
+      *    Multi-file extract intake
+           01 WS-EKM-STATUS            PIC X(2) VALUE SPACES.
+           01 WS-EKS-STATUS            PIC X(2) VALUE SPACES.
+           01 WS-EKSTRAKT-FILNAVN      PIC X(30) VALUE SPACES.
+           01 WS-END-OF-MANIFEST       PIC 9(1) VALUE ZEROES.
+           01 WS-END-OF-EKSTRAKT       PIC 9(1) VALUE ZEROES.
       *    01 TEMP                     PIC X(20) VALUE SPACES.
 
            PROCEDURE DIVISION.
@@ -42,26 +128,283 @@
 
            READ-KUNDEOPL-FILE.
            OPEN INPUT KUNDEOPLFILE.
+           IF WS-KOI-STATUS NOT = "00"
+               STRING "Open Kundeoplysninger.txt failed, status "
+                   WS-KOI-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+           OPEN OUTPUT EMAILUNDTAGELSEFILE.
+           OPEN OUTPUT VALIDERINGSRAPPORTOUT.
 
            PERFORM UNTIL END-OF-FILE = 1
                READ KUNDEOPLFILE INTO KUNDEOPLDEF
                    AT END
                        MOVE 1 TO END-OF-FILE
                    NOT AT END
-                       DISPLAY KUNDEOPLDEF
-
-      *                DISPLAY 
-      *                "ID: " KUNDE-ID IN KUNDEOPLDEF
-      *                ", Navn: " FORNAVN IN KUNDEOPLDEF
-      *                EFTERNAVN IN KUNDEOPLDEF
-      *                ", Tlf: " TELEFON IN KUNDEOPLDEF
-
-      *                MOVE KUNDE-ID IN KUNDEOPLDEF TO TEMP
-      *                DISPLAY "ID: " TEMP
-      *                MOVE FORNAVN IN KUNDEOPLDEF TO TEMP
-      *                DISPLAY "Fornavn: " TEMP
-      
+                       PERFORM BEHANDL-KUNDEOPLREC
                END-READ
-           END-PERFORM
+           END-PERFORM.
 
            CLOSE KUNDEOPLFILE.
+
+           PERFORM BEHANDL-EKSTRAKTMANIFEST.
+
+           CLOSE EMAILUNDTAGELSEFILE.
+           CLOSE VALIDERINGSRAPPORTOUT.
+
+           PERFORM SKRIV-KOERSELSOVERSIGT.
+
+      *    Per-record validation, shared by the master read above and
+      *    by every segment file pulled in through the extract
+      *    manifest below - KUNDEOPLDEF is loaded from whichever file
+      *    is being walked before this is PERFORMed.
+           BEHANDL-KUNDEOPLREC.
+           ADD 1 TO WS-CTL-KUNDE-COUNT.
+           IF KUNDE-ID IN KUNDEOPLDEF = SPACES
+           OR KUNDE-ID IN KUNDEOPLDEF = ZEROES
+           OR KUNDE-ID IN KUNDEOPLDEF NOT NUMERIC
+               ADD 1 TO WS-CTL-KUNDEID-ADVARSEL
+               DISPLAY "ADVARSEL: KUNDE-ID "
+                   KUNDE-ID IN KUNDEOPLDEF
+                   " er tomt eller ikke numerisk"
+               MOVE "KUNDE-ID" TO WS-VRA-FELT-NAVN
+               MOVE KUNDE-ID IN KUNDEOPLDEF TO WS-VRA-FELT-VAERDI
+               PERFORM SKRIV-VALIDERINGSLINJE
+           END-IF.
+           IF FORNAVN IN KUNDEOPLDEF = SPACES
+           OR EFTERNAVN IN KUNDEOPLDEF = SPACES
+               ADD 1 TO WS-CTL-NAVN-ADVARSEL
+               DISPLAY "ADVARSEL: FORNAVN/EFTERNAVN mangler for "
+                   "KUNDE-ID " KUNDE-ID IN KUNDEOPLDEF
+               MOVE "FORNAVN/EFTERNAVN" TO WS-VRA-FELT-NAVN
+               MOVE EFTERNAVN IN KUNDEOPLDEF TO WS-VRA-FELT-VAERDI
+               PERFORM SKRIV-VALIDERINGSLINJE
+           END-IF.
+           IF BALANCE IN KUNDEOPLDEF < WS-BALANCE-MIN
+           OR BALANCE IN KUNDEOPLDEF > WS-BALANCE-MAX
+               ADD 1 TO WS-CTL-BALANCE-ADVARSEL
+               DISPLAY "ADVARSEL: BALANCE " BALANCE IN KUNDEOPLDEF
+                   " for KUNDE-ID " KUNDE-ID IN KUNDEOPLDEF
+                   " er uden for det forventede interval"
+               MOVE "BALANCE" TO WS-VRA-FELT-NAVN
+               MOVE BALANCE IN KUNDEOPLDEF TO WS-VRA-BALANCE-ED
+               MOVE WS-VRA-BALANCE-ED TO WS-VRA-FELT-VAERDI
+               PERFORM SKRIV-VALIDERINGSLINJE
+           END-IF.
+           PERFORM NORMALISER-ADRESSEFELTER.
+           DISPLAY KUNDEOPLDEF.
+           CALL "POSTNRVALIDER" USING
+               POSTNR IN KUNDEOPLDEF
+               BY-X IN KUNDEOPLDEF
+               WS-POSTNR-RESULT.
+           IF WS-POSTNR-RESULT = "U"
+               ADD 1 TO WS-CTL-POSTNR-ADVARSEL
+               DISPLAY "ADVARSEL: POSTNR " POSTNR IN
+                   KUNDEOPLDEF " passer ikke med BY-X "
+                   BY-X IN KUNDEOPLDEF
+               MOVE "POSTNR/BY-X" TO WS-VRA-FELT-NAVN
+               MOVE POSTNR IN KUNDEOPLDEF TO WS-VRA-FELT-VAERDI
+               PERFORM SKRIV-VALIDERINGSLINJE
+           END-IF.
+           CALL "LANDEPOSTNRVALIDER" USING
+               LANDE-KODE IN KUNDEOPLDEF
+               POSTNR IN KUNDEOPLDEF
+               WS-LANDEPOSTNR-RESULT.
+           IF WS-LANDEPOSTNR-RESULT = "U"
+               ADD 1 TO WS-CTL-LANDEPOSTNR-ADVARSEL
+               DISPLAY "ADVARSEL: POSTNR " POSTNR IN
+                   KUNDEOPLDEF " passer ikke med LANDE-KODE "
+                   LANDE-KODE IN KUNDEOPLDEF
+               MOVE "LANDE-KODE/POSTNR" TO WS-VRA-FELT-NAVN
+               MOVE POSTNR IN KUNDEOPLDEF TO WS-VRA-FELT-VAERDI
+               PERFORM SKRIV-VALIDERINGSLINJE
+           END-IF.
+           CALL "KONTONRVALIDER" USING
+               KONTONUMMER IN KUNDEOPLDEF
+               WS-KONTONR-FORMAT
+               WS-KONTONR-RESULT.
+           IF WS-KONTONR-RESULT = "U"
+               ADD 1 TO WS-CTL-KONTONR-ADVARSEL
+               IF WS-KONTONR-FORMAT = "I"
+                   DISPLAY "ADVARSEL: KONTONUMMER "
+                       KONTONUMMER IN KUNDEOPLDEF
+                       " fejler MOD-97 kontrolsum"
+               ELSE
+                   DISPLAY "ADVARSEL: KONTONUMMER "
+                       KONTONUMMER IN KUNDEOPLDEF
+                       " er ikke et gyldigt dansk"
+                       " kontonummer"
+               END-IF
+               MOVE "KONTONUMMER" TO WS-VRA-FELT-NAVN
+               MOVE KONTONUMMER IN KUNDEOPLDEF
+                   TO WS-VRA-FELT-VAERDI
+               PERFORM SKRIV-VALIDERINGSLINJE
+           END-IF.
+
+           CALL "ADRESSEVALIDER" USING
+               ETAGE IN KUNDEOPLDEF
+               SIDE IN KUNDEOPLDEF
+               WS-ADRESSE-RESULT.
+           IF WS-ADRESSE-RESULT = "U"
+               ADD 1 TO WS-CTL-ADRESSE-ADVARSEL
+               DISPLAY "ADVARSEL: ETAGE/SIDE "
+                   ETAGE IN KUNDEOPLDEF "/"
+                   SIDE IN KUNDEOPLDEF
+                   " er ikke gyldigt formateret"
+               MOVE "ETAGE/SIDE" TO WS-VRA-FELT-NAVN
+               MOVE ETAGE IN KUNDEOPLDEF TO WS-VRA-FELT-VAERDI
+               PERFORM SKRIV-VALIDERINGSLINJE
+           END-IF.
+           CALL "EMAILVALIDER" USING
+               EMAIL IN KUNDEOPLDEF
+               WS-EMAIL-RESULT.
+           IF WS-EMAIL-RESULT = "U"
+               ADD 1 TO WS-CTL-EMAIL-ADVARSEL
+               DISPLAY "ADVARSEL: EMAIL "
+                   EMAIL IN KUNDEOPLDEF
+                   " ser ikke ud som en gyldig adresse"
+               PERFORM SKRIV-EMAILUNDTAGELSE
+               MOVE "EMAIL" TO WS-VRA-FELT-NAVN
+               MOVE EMAIL IN KUNDEOPLDEF TO WS-VRA-FELT-VAERDI
+               PERFORM SKRIV-VALIDERINGSLINJE
+           END-IF.
+           CALL "VALUTAKODEVALIDER" USING
+               VALUTAKODE IN KUNDEOPLDEF
+               WS-VALUTAKODE-RESULT.
+           IF WS-VALUTAKODE-RESULT = "U"
+               ADD 1 TO WS-CTL-VALUTA-ADVARSEL
+               DISPLAY "ADVARSEL: VALUTAKODE "
+                   VALUTAKODE IN KUNDEOPLDEF
+                   " er ikke en gyldig ISO 4217 valutakode"
+               MOVE "VALUTAKODE" TO WS-VRA-FELT-NAVN
+               MOVE VALUTAKODE IN KUNDEOPLDEF
+                   TO WS-VRA-FELT-VAERDI
+               PERFORM SKRIV-VALIDERINGSLINJE
+           END-IF.
+
+      *    Reads the manifest of extract segment file names, if one is
+      *    present, and processes each segment through the same
+      *    BEHANDL-KUNDEOPLREC logic used for the master file. A
+      *    missing manifest just means today's extract was not split
+      *    across multiple files, same as a first-time-run missing
+      *    file elsewhere in this system.
+           BEHANDL-EKSTRAKTMANIFEST.
+           MOVE ZEROES TO WS-END-OF-MANIFEST.
+           OPEN INPUT EKSTRAKTMANIFEST.
+           IF WS-EKM-STATUS = "00"
+               PERFORM UNTIL WS-END-OF-MANIFEST = 1
+                   READ EKSTRAKTMANIFEST INTO EKSTRAKTMANIFESTLINE
+                       AT END
+                           MOVE 1 TO WS-END-OF-MANIFEST
+                       NOT AT END
+                           IF EKSTRAKTMANIFESTLINE NOT = SPACES
+                               MOVE EKSTRAKTMANIFESTLINE
+                                   TO WS-EKSTRAKT-FILNAVN
+                               PERFORM BEHANDL-EKSTRAKTFIL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EKSTRAKTMANIFEST
+           END-IF.
+
+      *    One extract segment file, opened dynamically on whatever
+      *    name the manifest line supplied.
+           BEHANDL-EKSTRAKTFIL.
+           MOVE ZEROES TO WS-END-OF-EKSTRAKT.
+           OPEN INPUT EKSTRAKTFILE.
+           IF WS-EKS-STATUS NOT = "00"
+               DISPLAY "ADVARSEL: Ekstraktfil "
+                   WS-EKSTRAKT-FILNAVN " ikke fundet, sprunget over"
+           ELSE
+               ADD 1 TO WS-CTL-EKSTRAKT-FILER
+               PERFORM UNTIL WS-END-OF-EKSTRAKT = 1
+                   READ EKSTRAKTFILE INTO KUNDEOPLDEF
+                       AT END
+                           MOVE 1 TO WS-END-OF-EKSTRAKT
+                       NOT AT END
+                           PERFORM BEHANDL-KUNDEOPLREC
+                   END-READ
+               END-PERFORM
+               CLOSE EKSTRAKTFILE
+           END-IF.
+
+      *    Run-summary trailer: how many customers were read and how
+      *    many of them tripped each validation check, so a batch
+      *    operator can tell at a glance whether the run needs
+      *    follow-up without scrolling back through every ADVARSEL
+      *    line above.
+           SKRIV-KOERSELSOVERSIGT.
+           DISPLAY "----------------------------------------".
+           DISPLAY "OPGAVE6 KOERSELSOVERSIGT".
+           DISPLAY "KUNDER LAEST:            " WS-CTL-KUNDE-COUNT.
+           DISPLAY "EKSTRAKTFILER INDLAEST:  "
+               WS-CTL-EKSTRAKT-FILER.
+           DISPLAY "POSTNR ADVARSLER:        "
+               WS-CTL-POSTNR-ADVARSEL.
+           DISPLAY "KONTONUMMER ADVARSLER:   "
+               WS-CTL-KONTONR-ADVARSEL.
+           DISPLAY "ETAGE/SIDE ADVARSLER:    "
+               WS-CTL-ADRESSE-ADVARSEL.
+           DISPLAY "EMAIL ADVARSLER:         "
+               WS-CTL-EMAIL-ADVARSEL.
+           DISPLAY "VALUTAKODE ADVARSLER:    "
+               WS-CTL-VALUTA-ADVARSEL.
+           DISPLAY "LANDE-KODE/POSTNR ADVARSLER: "
+               WS-CTL-LANDEPOSTNR-ADVARSEL.
+           DISPLAY "KUNDE-ID ADVARSLER:      "
+               WS-CTL-KUNDEID-ADVARSEL.
+           DISPLAY "FORNAVN/EFTERNAVN ADVARSLER: "
+               WS-CTL-NAVN-ADVARSEL.
+           DISPLAY "BALANCE ADVARSLER:       "
+               WS-CTL-BALANCE-ADVARSEL.
+           DISPLAY "----------------------------------------".
+
+           SKRIV-EMAILUNDTAGELSE.
+           MOVE SPACES TO WS-EMU-LINE.
+           STRING KUNDE-ID IN KUNDEOPLDEF DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EMAIL IN KUNDEOPLDEF DELIMITED BY SIZE
+               INTO WS-EMU-LINE.
+           MOVE WS-EMU-LINE TO EMAILUNDTAGELSELINE.
+           WRITE EMAILUNDTAGELSELINE.
+
+      *    Shared by every field-level check above - the caller sets
+      *    WS-VRA-FELT-NAVN/WS-VRA-FELT-VAERDI to say which field
+      *    failed and what it contained before PERFORMing this.
+           SKRIV-VALIDERINGSLINJE.
+           MOVE SPACES TO WS-VRA-LINE.
+           STRING KUNDE-ID IN KUNDEOPLDEF DELIMITED BY SIZE
+               " FELT:" DELIMITED BY SIZE
+               WS-VRA-FELT-NAVN DELIMITED BY SIZE
+               " VAERDI:" DELIMITED BY SIZE
+               WS-VRA-FELT-VAERDI DELIMITED BY SIZE
+               INTO WS-VRA-LINE.
+           MOVE WS-VRA-LINE TO VALIDERINGSRAPPORTLINE.
+           WRITE VALIDERINGSRAPPORTLINE.
+
+           NORMALISER-ADRESSEFELTER.
+           MOVE SPACES TO CT-IN.
+           MOVE VEJNAVN IN KUNDEOPLDEF TO CT-IN.
+           CALL "TEKSTRENS" USING CT-IN CT-OUT.
+           MOVE CT-OUT(1:30) TO VEJNAVN IN KUNDEOPLDEF.
+
+           MOVE SPACES TO CT-IN.
+           MOVE ADRESSE-LINJE-2 IN KUNDEOPLDEF TO CT-IN.
+           CALL "TEKSTRENS" USING CT-IN CT-OUT.
+           MOVE CT-OUT(1:30) TO ADRESSE-LINJE-2 IN KUNDEOPLDEF.
+
+           MOVE SPACES TO CT-IN.
+           MOVE BY-X IN KUNDEOPLDEF TO CT-IN.
+           CALL "TEKSTRENS" USING CT-IN CT-OUT.
+           MOVE CT-OUT(1:20) TO BY-X IN KUNDEOPLDEF.
+
+           MOVE SPACES TO CT-IN.
+           MOVE EMAIL IN KUNDEOPLDEF TO CT-IN.
+           CALL "TEKSTRENS" USING CT-IN CT-OUT.
+           MOVE CT-OUT(1:50) TO EMAIL IN KUNDEOPLDEF.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE6: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
