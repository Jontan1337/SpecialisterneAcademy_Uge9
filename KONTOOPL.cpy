@@ -0,0 +1,10 @@
+           02 KUNDE-ID             PIC X(10) VALUE SPACES.
+           02 KONTONUMMER          PIC X(20) VALUE SPACES.
+           02 KONTOTYPE            PIC X(4) VALUE SPACES.
+           02 ABNINGSDATO          PIC 9(8) VALUE ZEROES.
+           02 KONTOSTATUS          PIC X(1) VALUE "A".
+              88 KONTO-ER-AKTIV    VALUE "A".
+              88 KONTO-ER-LUKKET   VALUE "L".
+              88 KONTO-ER-FROSSET  VALUE "F".
+           02 RENTESATS            PIC 9(2)V9(4) VALUE ZEROES.
+           02 BALANCE              PIC 9(7)V99 VALUE ZEROES.
