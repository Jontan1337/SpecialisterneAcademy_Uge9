@@ -0,0 +1,76 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. IBANVALIDER.
+
+      *    IBAN-style MOD-97 checksum check on KONTONUMMER. The first
+      *    two characters are treated as the country letters, the next
+      *    two
+      *    as check digits, and the remainder as the BBAN, per the
+      *    standard IBAN validation algorithm (move country+check digits
+      *    to the end, letters become A=10..Z=35, remainder mod 97 = 1
+      *    for a valid number).
+
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-CHARTABLE           PIC X(36) VALUE
+               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           01 WS-REARRANGED          PIC X(20) VALUE SPACES.
+           01 WS-IX                  PIC 9(2) VALUE ZEROES.
+           01 WS-TBL-IX               PIC 9(2) VALUE ZEROES.
+           01 WS-CURRENTCHAR         PIC X(1) VALUE SPACES.
+           01 WS-CHARVALUE           PIC 9(2) VALUE ZEROES.
+           01 WS-DIGIT                PIC 9(1) VALUE ZEROES.
+           01 WS-STEP                 PIC 9(9) VALUE ZEROES.
+           01 WS-QUOTIENT             PIC 9(9) VALUE ZEROES.
+           01 WS-REMAINDER            PIC 9(9) VALUE ZEROES.
+
+           LINKAGE SECTION.
+           01 LS-KONTONUMMER         PIC X(20).
+      *    "M" checksum valid, "U" checksum invalid.
+           01 LS-RESULT              PIC X(1).
+
+           PROCEDURE DIVISION USING LS-KONTONUMMER LS-RESULT.
+           MOVE SPACES TO WS-REARRANGED.
+           STRING LS-KONTONUMMER(5:16) DELIMITED BY SIZE
+               LS-KONTONUMMER(1:4) DELIMITED BY SIZE
+               INTO WS-REARRANGED.
+
+           MOVE ZEROES TO WS-REMAINDER.
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 20
+               MOVE WS-REARRANGED(WS-IX:1) TO WS-CURRENTCHAR
+               IF WS-CURRENTCHAR NOT = SPACE
+                   PERFORM LOOKUP-CHARVALUE
+                   IF WS-CHARVALUE < 10
+                       MOVE WS-CHARVALUE TO WS-DIGIT
+                       PERFORM ADD-DIGIT-TO-REMAINDER
+                   ELSE
+                       DIVIDE WS-CHARVALUE BY 10 GIVING WS-DIGIT
+                       PERFORM ADD-DIGIT-TO-REMAINDER
+                       DIVIDE WS-CHARVALUE BY 10 GIVING WS-QUOTIENT
+                           REMAINDER WS-DIGIT
+                       PERFORM ADD-DIGIT-TO-REMAINDER
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-REMAINDER = 1
+               MOVE "M" TO LS-RESULT
+           ELSE
+               MOVE "U" TO LS-RESULT
+           END-IF.
+
+           EXIT PROGRAM.
+
+           LOOKUP-CHARVALUE.
+           MOVE ZEROES TO WS-CHARVALUE.
+           PERFORM VARYING WS-TBL-IX FROM 1 BY 1
+               UNTIL WS-TBL-IX > 36
+               OR WS-CHARTABLE(WS-TBL-IX:1) = WS-CURRENTCHAR
+           END-PERFORM.
+           IF WS-TBL-IX <= 36
+               COMPUTE WS-CHARVALUE = WS-TBL-IX - 1
+           END-IF.
+
+           ADD-DIGIT-TO-REMAINDER.
+           COMPUTE WS-STEP = WS-REMAINDER * 10 + WS-DIGIT.
+           DIVIDE WS-STEP BY 97 GIVING WS-QUOTIENT
+               REMAINDER WS-REMAINDER.
