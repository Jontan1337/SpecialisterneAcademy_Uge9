@@ -0,0 +1,205 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE18.
+
+      *    Printed statement letter, one page per customer, walking
+      *    Kundeoplysninger.txt top to bottom the same way as
+      *    Opgave9/Opgave15. Address block and name formatting reuse
+      *    the TEKSTRENS trim/STRING idiom already used for this in
+      *    Opgave8's FORMAT-NAVN/FORMAT-ADDRESSE; the page break
+      *    between customers is WRITE ... AFTER ADVANCING PAGE, same
+      *    as Opgave8's WRITE-KUNDE-OVERSKRIFT.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *    Indexed on KUNDE-ID; this program only walks it top to
+      *    bottom, so ACCESS MODE stays SEQUENTIAL.
+           SELECT KUNDEOPLFILE ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLREC
+               FILE STATUS IS WS-KOI-STATUS.
+           SELECT KUNDEBREVOUT ASSIGN TO "KundeBrev.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KBO-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD KUNDEOPLFILE.
+           01 KUNDEOPLREC.
+               COPY "KUNDEOPL.cpy".
+
+           FD KUNDEBREVOUT.
+           01 KUNDEBREVLINE                PIC X(100).
+
+           WORKING-STORAGE SECTION.
+           01 WS-KOI-STATUS                PIC X(2).
+           01 WS-KBO-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 WS-END-OF-FILE               PIC 9(1) VALUE ZEROES.
+           01 WS-RUN-DATE                  PIC 9(6) VALUE ZEROES.
+           01 WS-RUN-DATE-ED               PIC 99/99/99 VALUE ZEROES.
+
+           01 CT-IN                        PIC X(100) VALUE SPACES.
+           01 CT-OUT                       PIC X(100) VALUE SPACES.
+
+           01 WS-BALANCE-ED                PIC -(6)9.99 VALUE ZEROES.
+           01 WS-PRINT-LINE                PIC X(100) VALUE SPACES.
+
+           01 WS-CTL-BREV-COUNT            PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-BREV-COUNT-ED         PIC ZZZZ9 VALUE ZEROES.
+
+           PROCEDURE DIVISION.
+           PERFORM UDSKRIV-KUNDEBREVE.
+           STOP RUN.
+
+           UDSKRIV-KUNDEBREVE.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-ED.
+
+           OPEN INPUT KUNDEOPLFILE.
+           IF WS-KOI-STATUS NOT = "00"
+               STRING "Open Kundeoplysninger.txt failed, status "
+                   WS-KOI-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+           OPEN OUTPUT KUNDEBREVOUT.
+           IF WS-KBO-STATUS NOT = "00"
+               STRING "Open KundeBrev.txt failed, status "
+                   WS-KBO-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-FILE = 1
+               READ KUNDEOPLFILE
+                   AT END
+                       MOVE 1 TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM SKRIV-ET-KUNDEBREV
+               END-READ
+           END-PERFORM.
+
+           CLOSE KUNDEOPLFILE.
+           CLOSE KUNDEBREVOUT.
+           PERFORM SKRIV-KOERSELSOVERSIGT.
+
+           SKRIV-KOERSELSOVERSIGT.
+           MOVE WS-CTL-BREV-COUNT TO WS-CTL-BREV-COUNT-ED.
+           DISPLAY "------------------------------------------".
+           DISPLAY "OPGAVE18 - KOERSELSOVERSIGT".
+           DISPLAY "BREVE UDSKREVET:       " WS-CTL-BREV-COUNT-ED.
+
+           SKRIV-ET-KUNDEBREV.
+           ADD 1 TO WS-CTL-BREV-COUNT.
+           PERFORM SKRIV-BREV-ADRESSEBLOK.
+           PERFORM SKRIV-BREV-HILSEN.
+           PERFORM SKRIV-BREV-BRODTEKST.
+           PERFORM SKRIV-BREV-AFSLUTNING.
+
+      *    Page break to the next customer's letter starts here, on
+      *    the first line of the address block.
+           SKRIV-BREV-ADRESSEBLOK.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING FORNAVN IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EFTERNAVN IN KUNDEOPLREC DELIMITED BY SIZE
+               INTO CT-IN.
+           PERFORM TRIMSPACES.
+           MOVE CT-OUT TO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE AFTER ADVANCING PAGE.
+           MOVE SPACES TO CT-OUT.
+
+           IF ADRESSE-LINJE-2 IN KUNDEOPLREC NOT = SPACES
+               MOVE ADRESSE-LINJE-2 IN KUNDEOPLREC TO WS-PRINT-LINE
+               MOVE WS-PRINT-LINE TO KUNDEBREVLINE
+               WRITE KUNDEBREVLINE
+           END-IF.
+
+           STRING VEJNAVN IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               HUSNR IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ETAGE IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               SIDE IN KUNDEOPLREC DELIMITED BY SIZE
+               INTO CT-IN.
+           PERFORM TRIMSPACES.
+           MOVE CT-OUT TO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE.
+           MOVE SPACES TO CT-OUT.
+
+           STRING POSTNR IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               BY-X IN KUNDEOPLREC DELIMITED BY SIZE
+               INTO CT-IN.
+           PERFORM TRIMSPACES.
+           MOVE CT-OUT TO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE.
+           MOVE SPACES TO CT-OUT.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Dato: " WS-RUN-DATE-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE.
+           MOVE SPACES TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE.
+
+           SKRIV-BREV-HILSEN.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Kaere " DELIMITED BY SIZE
+               FORNAVN IN KUNDEOPLREC DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE.
+           MOVE SPACES TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE.
+
+           SKRIV-BREV-BRODTEKST.
+           MOVE BALANCE IN KUNDEOPLREC TO WS-BALANCE-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Denne kontoudskrift bekraefter, at din konto "
+               DELIMITED BY SIZE
+               KONTONUMMER IN KUNDEOPLREC DELIMITED BY SIZE
+               INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "har en saldo pa " DELIMITED BY SIZE
+               WS-BALANCE-ED DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               VALUTAKODE IN KUNDEOPLREC DELIMITED BY SIZE
+               " pr. " DELIMITED BY SIZE
+               WS-RUN-DATE-ED DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE.
+           MOVE SPACES TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE.
+
+           SKRIV-BREV-AFSLUTNING.
+           MOVE SPACES TO WS-PRINT-LINE.
+           MOVE "Med venlig hilsen" TO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE.
+           MOVE SPACES TO WS-PRINT-LINE.
+           MOVE "Banken" TO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO KUNDEBREVLINE.
+           WRITE KUNDEBREVLINE.
+
+           TRIMSPACES.
+           CALL "TEKSTRENS" USING CT-IN CT-OUT.
+           MOVE SPACES TO CT-IN.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE18: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
