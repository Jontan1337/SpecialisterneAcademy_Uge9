@@ -0,0 +1,204 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE16.
+
+      *    Daily balance-movement report. Walks Kundeoplysninger.txt
+      *    top to bottom and compares each customer's BALANCE against
+      *    the figure recorded in BalanceSnapshot.txt the last time
+      *    this program ran, printing the change to
+      *    BalanceBevaegelse.txt. BalanceSnapshot.txt is indexed on
+      *    KUNDE-ID the same way as the customer master (Opgave14's
+      *    direct-keyed READ/REWRITE, not a full-file scan) and is
+      *    updated in the same pass so tomorrow's run compares against
+      *    today's balances. A customer with no snapshot record yet
+      *    (first time this program has seen them) is reported as a
+      *    new customer instead of a movement, and a snapshot record
+      *    is written for them so the next run has something to
+      *    compare against.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *    Indexed on KUNDE-ID; this program only walks it top to
+      *    bottom, so ACCESS MODE stays SEQUENTIAL.
+           SELECT KUNDEOPLFILE ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLREC
+               FILE STATUS IS WS-KOI-STATUS.
+      *    Yesterday's balances, keyed the same way, looked up one
+      *    customer at a time as the master file is walked.
+           SELECT BALANCESNAPSHOTFILE ASSIGN TO "BalanceSnapshot.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SNAP-KUNDE-ID
+               FILE STATUS IS WS-BSF-STATUS.
+           SELECT BEVAEGELSESRAPPORTOUT
+               ASSIGN TO "BalanceBevaegelse.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BVR-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD KUNDEOPLFILE.
+           01 KUNDEOPLREC.
+               COPY "KUNDEOPL.cpy".
+
+           FD BALANCESNAPSHOTFILE.
+           01 BALANCESNAPSHOTREC.
+               02 SNAP-KUNDE-ID            PIC X(10).
+               02 SNAP-BALANCE             PIC S9(7)V99.
+
+           FD BEVAEGELSESRAPPORTOUT.
+           01 BEVAEGELSESLINE              PIC X(100).
+
+           WORKING-STORAGE SECTION.
+           01 WS-KOI-STATUS                PIC X(2).
+           01 WS-BSF-STATUS                PIC X(2).
+           01 WS-BVR-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 WS-END-OF-FILE               PIC 9(1) VALUE ZEROES.
+           01 WS-RUN-DATE                  PIC 9(6) VALUE ZEROES.
+           01 WS-RUN-DATE-ED               PIC 99/99/99 VALUE ZEROES.
+
+           01 WS-OLD-BALANCE-ED            PIC -(6)9.99 VALUE ZEROES.
+           01 WS-NEW-BALANCE-ED            PIC -(6)9.99 VALUE ZEROES.
+           01 WS-BEVAEGELSE                PIC S9(7)V99 VALUE ZEROES.
+           01 WS-BEVAEGELSE-ED             PIC -(6)9.99 VALUE ZEROES.
+
+           01 WS-CTL-KUNDE-COUNT           PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-KUNDE-COUNT-ED        PIC ZZZZ9 VALUE ZEROES.
+           01 WS-CTL-NYE-KUNDER            PIC 9(5) VALUE ZEROES.
+           01 WS-CTL-NYE-KUNDER-ED         PIC ZZZZ9 VALUE ZEROES.
+           01 WS-CTL-TOTAL-BEVAEGELSE      PIC S9(9)V99 VALUE ZEROES.
+           01 WS-CTL-TOTAL-BEVAEGELSE-ED   PIC -(8)9.99 VALUE ZEROES.
+
+           01 WS-RAPPORT-LINE              PIC X(100) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+           PERFORM DAGLIG-BALANCE-BEVAEGELSE.
+           STOP RUN.
+
+           DAGLIG-BALANCE-BEVAEGELSE.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-ED.
+
+           OPEN INPUT KUNDEOPLFILE.
+           IF WS-KOI-STATUS NOT = "00"
+               STRING "Open Kundeoplysninger.txt failed, status "
+                   WS-KOI-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+      *    First run of the day has no snapshot yet - same "open
+      *    output if the file isn't there" idea as Opgave8's
+      *    checkpoint file, just against an indexed file instead of a
+      *    line sequential one.
+           OPEN I-O BALANCESNAPSHOTFILE.
+           IF WS-BSF-STATUS NOT = "00"
+               OPEN OUTPUT BALANCESNAPSHOTFILE
+           END-IF.
+
+           OPEN OUTPUT BEVAEGELSESRAPPORTOUT.
+           IF WS-BVR-STATUS NOT = "00"
+               STRING "Open BalanceBevaegelse.txt failed, status "
+                   WS-BVR-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM WRITE-BEVAEGELSE-HEADING.
+
+           PERFORM UNTIL WS-END-OF-FILE = 1
+               READ KUNDEOPLFILE
+                   AT END
+                       MOVE 1 TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM BEHANDL-KUNDE-BEVAEGELSE
+               END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-BEVAEGELSE-TOTAL.
+
+           CLOSE KUNDEOPLFILE.
+           CLOSE BALANCESNAPSHOTFILE.
+           CLOSE BEVAEGELSESRAPPORTOUT.
+
+           BEHANDL-KUNDE-BEVAEGELSE.
+           ADD 1 TO WS-CTL-KUNDE-COUNT.
+           MOVE KUNDE-ID IN KUNDEOPLREC TO SNAP-KUNDE-ID.
+           READ BALANCESNAPSHOTFILE
+               INVALID KEY
+                   PERFORM BEHANDL-NY-KUNDE-BEVAEGELSE
+               NOT INVALID KEY
+                   PERFORM BEHANDL-KENDT-KUNDE-BEVAEGELSE
+           END-READ.
+
+           BEHANDL-NY-KUNDE-BEVAEGELSE.
+           ADD 1 TO WS-CTL-NYE-KUNDER.
+           MOVE BALANCE IN KUNDEOPLREC TO WS-BEVAEGELSE.
+           MOVE ZEROES TO WS-OLD-BALANCE-ED.
+           MOVE BALANCE IN KUNDEOPLREC TO WS-NEW-BALANCE-ED.
+           MOVE WS-BEVAEGELSE TO WS-BEVAEGELSE-ED.
+           PERFORM WRITE-BEVAEGELSE-LINE.
+           ADD WS-BEVAEGELSE TO WS-CTL-TOTAL-BEVAEGELSE.
+           MOVE KUNDE-ID IN KUNDEOPLREC TO SNAP-KUNDE-ID.
+           MOVE BALANCE IN KUNDEOPLREC TO SNAP-BALANCE.
+           WRITE BALANCESNAPSHOTREC.
+
+           BEHANDL-KENDT-KUNDE-BEVAEGELSE.
+           COMPUTE WS-BEVAEGELSE =
+               BALANCE IN KUNDEOPLREC - SNAP-BALANCE.
+           MOVE SNAP-BALANCE TO WS-OLD-BALANCE-ED.
+           MOVE BALANCE IN KUNDEOPLREC TO WS-NEW-BALANCE-ED.
+           MOVE WS-BEVAEGELSE TO WS-BEVAEGELSE-ED.
+           PERFORM WRITE-BEVAEGELSE-LINE.
+           ADD WS-BEVAEGELSE TO WS-CTL-TOTAL-BEVAEGELSE.
+           MOVE BALANCE IN KUNDEOPLREC TO SNAP-BALANCE.
+           REWRITE BALANCESNAPSHOTREC.
+
+           WRITE-BEVAEGELSE-HEADING.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "BALANCE BEVAEGELSE - KORT PR. " WS-RUN-DATE-ED
+               DELIMITED BY SIZE INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO BEVAEGELSESLINE.
+           WRITE BEVAEGELSESLINE.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "KUNDE-ID   GAMMEL SALDO     NY SALDO   BEVAEGELSE"
+               DELIMITED BY SIZE INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO BEVAEGELSESLINE.
+           WRITE BEVAEGELSESLINE.
+
+           WRITE-BEVAEGELSE-LINE.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING KUNDE-ID IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-OLD-BALANCE-ED DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-NEW-BALANCE-ED DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-BEVAEGELSE-ED DELIMITED BY SIZE
+               INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO BEVAEGELSESLINE.
+           WRITE BEVAEGELSESLINE.
+
+           WRITE-BEVAEGELSE-TOTAL.
+           MOVE WS-CTL-KUNDE-COUNT TO WS-CTL-KUNDE-COUNT-ED.
+           MOVE WS-CTL-NYE-KUNDER TO WS-CTL-NYE-KUNDER-ED.
+           MOVE WS-CTL-TOTAL-BEVAEGELSE TO WS-CTL-TOTAL-BEVAEGELSE-ED.
+           MOVE SPACES TO WS-RAPPORT-LINE.
+           STRING "KUNDER: " DELIMITED BY SIZE
+               WS-CTL-KUNDE-COUNT-ED DELIMITED BY SIZE
+               "   NYE KUNDER: " DELIMITED BY SIZE
+               WS-CTL-NYE-KUNDER-ED DELIMITED BY SIZE
+               "   TOTAL BEVAEGELSE: " DELIMITED BY SIZE
+               WS-CTL-TOTAL-BEVAEGELSE-ED DELIMITED BY SIZE
+               INTO WS-RAPPORT-LINE.
+           MOVE WS-RAPPORT-LINE TO BEVAEGELSESLINE.
+           WRITE BEVAEGELSESLINE.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE16: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
