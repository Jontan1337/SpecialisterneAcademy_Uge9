@@ -0,0 +1,10 @@
+
+               02 AT-KUNDE-ID          PIC X(10) VALUE SPACES.
+               02 AT-VEJNAVN           PIC X(30) VALUE SPACES.
+               02 AT-ADRESSE-LINJE-2   PIC X(30) VALUE SPACES.
+               02 AT-HUSNR             PIC X(5) VALUE SPACES.
+               02 AT-ETAGE             PIC X(5) VALUE SPACES.
+               02 AT-SIDE              PIC X(5) VALUE SPACES.
+               02 AT-BY-X              PIC X(20) VALUE SPACES.
+               02 AT-POSTNR            PIC X(4) VALUE SPACES.
+               02 AT-LANDE-KODE        PIC X(2) VALUE SPACES.
