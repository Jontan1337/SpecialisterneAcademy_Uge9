@@ -0,0 +1,56 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. EMAILVALIDER.
+
+      *    Basic email-shape check: must contain exactly one "@", at
+      *    least one character before it, and a domain after it with a
+      *    "." somewhere past the "@". Not a full RFC check - just
+      *    enough to catch garbage before it rides along into any
+      *    customer-communication extract.
+
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-IX                        PIC 9(3) VALUE ZEROES.
+           01 WS-AT-POS                    PIC 9(3) VALUE ZEROES.
+           01 WS-DOT-POS                   PIC 9(3) VALUE ZEROES.
+           01 WS-AT-COUNT                  PIC 9(3) VALUE ZEROES.
+           01 WS-CURRENTCHAR               PIC X(1) VALUE SPACES.
+           01 WS-LENGTH                    PIC 9(3) VALUE ZEROES.
+
+           LINKAGE SECTION.
+           01 LS-EMAIL                     PIC X(50).
+      *    "M" looks like a valid email, "U" fails the shape check.
+           01 LS-RESULT                    PIC X(1).
+
+           PROCEDURE DIVISION USING LS-EMAIL LS-RESULT.
+           MOVE "U" TO LS-RESULT.
+           MOVE ZEROES TO WS-AT-POS WS-DOT-POS WS-AT-COUNT.
+
+      *    Length excluding trailing spaces.
+           MOVE ZEROES TO WS-LENGTH.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > LENGTH OF LS-EMAIL
+               IF LS-EMAIL(WS-IX:1) NOT = SPACE
+                   MOVE WS-IX TO WS-LENGTH
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-LENGTH
+               MOVE LS-EMAIL(WS-IX:1) TO WS-CURRENTCHAR
+               IF WS-CURRENTCHAR = "@"
+                   ADD 1 TO WS-AT-COUNT
+                   MOVE WS-IX TO WS-AT-POS
+               END-IF
+               IF WS-CURRENTCHAR = "." AND WS-AT-POS > 0
+                   AND WS-IX > WS-AT-POS
+                   MOVE WS-IX TO WS-DOT-POS
+               END-IF
+           END-PERFORM.
+
+           IF WS-AT-COUNT = 1
+               AND WS-AT-POS > 1
+               AND WS-DOT-POS > WS-AT-POS + 1
+               AND WS-DOT-POS < WS-LENGTH
+               MOVE "M" TO LS-RESULT
+           END-IF.
+
+           EXIT PROGRAM.
