@@ -0,0 +1,37 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. LANDEPOSTNRVALIDER.
+
+      *    Cross-checks POSTNR against LANDE-KODE. Postnumre.txt (and
+      *    so POSTNRVALIDER's lookup) only carries Danish postal
+      *    codes, so a Danish address must be four digits, while a
+      *    foreign address is only required to have something in the
+      *    field - this system does not keep a postal-format table
+      *    for every country, just Denmark's.
+
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+
+           LINKAGE SECTION.
+           01 LS-LANDE-KODE             PIC X(2).
+           01 LS-POSTNR                 PIC X(4).
+      *    "M" the POSTNR format matches what LANDE-KODE calls for,
+      *    "U" otherwise.
+           01 LS-RESULT                 PIC X(1).
+
+           PROCEDURE DIVISION USING LS-LANDE-KODE LS-POSTNR LS-RESULT.
+           MOVE "M" TO LS-RESULT.
+
+           IF LS-LANDE-KODE = "DK"
+               IF LS-POSTNR IS NOT NUMERIC
+                   MOVE "U" TO LS-RESULT
+               END-IF
+           ELSE
+               IF LS-POSTNR = SPACES
+                   MOVE "U" TO LS-RESULT
+               END-IF
+           END-IF.
+
+           EXIT PROGRAM.
