@@ -10,11 +10,9 @@
                01 KONTONUMMER          PIC X(20) VALUE SPACES.
                01 BALANCE              PIC 9(7)V99 VALUE ZEROES.
                01 VALUTAKODE           PIC X(3) VALUE SPACES.
-               01 IX                   PIC 9(2) VALUE ZEROES.
-               01 IX2                  PIC 9(2) VALUE ZEROES.
-               01 CURRENTCHAR          PIC X(1) VALUE SPACES.
-               01 PREVIOUSCHAR         PIC X(1) VALUE SPACES.
                01 RENSET-FULDENAVN       PIC X(40) VALUE SPACES.
+               01 CT-IN                  PIC X(100) VALUE SPACES.
+               01 CT-OUT                 PIC X(100) VALUE SPACES.
 
            PROCEDURE DIVISION.
                MOVE 1234567890 TO KUNDE-ID.
@@ -28,7 +26,7 @@
                    EFTERNAVN DELIMITED BY SIZE
                    INTO FULDENAVN
 
-               PERFORM CREATECLEANFULLNAME WITH TEST AFTER UNTIL IX>40.
+               PERFORM CREATECLEANFULLNAME.
 
                DISPLAY KUNDE-ID.
                DISPLAY RENSET-FULDENAVN.
@@ -36,12 +34,9 @@
                DISPLAY BALANCE " " VALUTAKODE.
 
            STOP RUN.
-    
+
            CREATECLEANFULLNAME.
-           MOVE FULDENAVN(IX:1) TO CURRENTCHAR.
-           ADD 1 TO IX.
-           IF NOT CURRENTCHAR = SPACE OR NOT PREVIOUSCHAR = SPACE
-               MOVE CURRENTCHAR TO RENSET-FULDENAVN(IX2:1)
-               MOVE FULDENAVN(IX2:1) TO PREVIOUSCHAR
-               ADD 1 TO IX2
-           END-IF.
+           MOVE SPACES TO CT-IN.
+           MOVE FULDENAVN TO CT-IN.
+           CALL "TEKSTRENS" USING CT-IN CT-OUT.
+           MOVE CT-OUT(1:40) TO RENSET-FULDENAVN.
