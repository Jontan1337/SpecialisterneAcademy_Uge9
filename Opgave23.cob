@@ -0,0 +1,111 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPGAVE23.
+
+      *    Terminal utility to look a customer up by (the start of)
+      *    their last name, since Kundeoplysninger.txt is only
+      *    indexed on KUNDE-ID - a name search has to walk the file
+      *    top to bottom the same read-only sequential way Opgave9/
+      *    Opgave15/Opgave16 do, comparing the leading part of
+      *    EFTERNAVN against what the operator typed.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT KUNDEOPLFILE ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF KUNDEOPLREC
+               FILE STATUS IS WS-KOI-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD KUNDEOPLFILE.
+           01 KUNDEOPLREC.
+               COPY "KUNDEOPL.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-KOI-STATUS                PIC X(2).
+           01 WS-ABEND-MESSAGE             PIC X(80).
+
+           01 WS-END-OF-FILE               PIC 9(1) VALUE ZEROES.
+
+           01 WS-SOEGE-EFTERNAVN           PIC X(20) VALUE SPACES.
+           01 WS-SOEGE-LAENGDE             PIC 9(2) VALUE ZEROES.
+           01 WS-KAR-INDEX                 PIC 9(2) VALUE ZEROES.
+
+           01 WS-CTL-TRAEF                 PIC 9(5) VALUE ZEROES.
+
+           01 WS-FULDENAVN                 PIC X(41) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+           PERFORM SOEG-KUNDE-PAA-EFTERNAVN.
+           STOP RUN.
+
+           SOEG-KUNDE-PAA-EFTERNAVN.
+           DISPLAY "EFTERNAVN (eller starten deraf): "
+               WITH NO ADVANCING.
+           ACCEPT WS-SOEGE-EFTERNAVN.
+           PERFORM BEREGN-SOEGE-LAENGDE.
+
+           IF WS-SOEGE-LAENGDE = ZEROES
+               DISPLAY "Ingen soegetekst indtastet."
+           ELSE
+               OPEN INPUT KUNDEOPLFILE
+               IF WS-KOI-STATUS NOT = "00"
+                   STRING "Open Kundeoplysninger.txt failed, "
+                       "status " WS-KOI-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RUN
+               END-IF
+
+               PERFORM UNTIL WS-END-OF-FILE = 1
+                   READ KUNDEOPLFILE
+                       AT END
+                           MOVE 1 TO WS-END-OF-FILE
+                       NOT AT END
+                           PERFORM PROEV-EN-KUNDE
+                   END-READ
+               END-PERFORM
+
+               CLOSE KUNDEOPLFILE
+               DISPLAY " "
+               DISPLAY "ANTAL TRAEF: " WS-CTL-TRAEF
+           END-IF.
+
+      *    A search text shorter than the field width would otherwise
+      *    match every EFTERNAVN starting with trailing spaces, so
+      *    the actual typed length is found first by scanning for the
+      *    first blank - the same job FUNCTION TRIM would do, done
+      *    with a PERFORMed paragraph instead.
+           BEREGN-SOEGE-LAENGDE.
+           MOVE ZEROES TO WS-SOEGE-LAENGDE.
+           MOVE 1 TO WS-KAR-INDEX.
+           PERFORM UNTIL WS-KAR-INDEX > 20
+               IF WS-SOEGE-EFTERNAVN(WS-KAR-INDEX:1) = SPACE
+                   MOVE 21 TO WS-KAR-INDEX
+               ELSE
+                   ADD 1 TO WS-SOEGE-LAENGDE
+                   ADD 1 TO WS-KAR-INDEX
+               END-IF
+           END-PERFORM.
+
+           PROEV-EN-KUNDE.
+           IF EFTERNAVN IN KUNDEOPLREC (1:WS-SOEGE-LAENGDE) =
+               WS-SOEGE-EFTERNAVN (1:WS-SOEGE-LAENGDE)
+               ADD 1 TO WS-CTL-TRAEF
+               PERFORM VIS-TRAEF
+           END-IF.
+
+           VIS-TRAEF.
+           MOVE SPACES TO WS-FULDENAVN.
+           STRING FORNAVN IN KUNDEOPLREC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EFTERNAVN IN KUNDEOPLREC DELIMITED BY SIZE
+               INTO WS-FULDENAVN.
+           DISPLAY KUNDE-ID IN KUNDEOPLREC " " WS-FULDENAVN
+               " " KONTONUMMER IN KUNDEOPLREC.
+
+           ABEND-RUN.
+           DISPLAY "OPGAVE23: " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
